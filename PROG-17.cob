@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EAD71917.
+       AUTHOR.        THIAGO.
+      ********************************************************
+      *  MENU PRINCIPAL - SELECIONAR E EXECUTAR JOB DO DIA   *
+      ********************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WK-OPCAO           PIC 9             VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-EXIBIR-MENU UNTIL WK-OPCAO EQUAL 9.
+           STOP RUN.
+      *******************************************************
+       100-EXIBIR-MENU SECTION.
+       101-EXIBIR-MENU.
+           DISPLAY '========================================'.
+           DISPLAY ' MENU DE JOBS - SISTEMA EAD719XX'.
+           DISPLAY '========================================'.
+           DISPLAY ' 1 - BOAS VINDAS / DATA E HORA  (EAD71902)'.
+           DISPLAY ' 2 - SIMULACAO DE QUITACAO DE DIVIDA (EAD71907)'.
+           DISPLAY ' 3 - MOVIMENTO/EXTRATO DE CLIENTES (EAD71909)'.
+           DISPLAY ' 4 - TOTAL DE VENDAS POR MES (EAD71912)'.
+           DISPLAY ' 9 - SAIR'.
+           DISPLAY 'OPCAO: '.
+           ACCEPT WK-OPCAO FROM SYSIN.
+           PERFORM 201-EXECUTAR-OPCAO.
+      *******************************************************
+       200-EXECUTAR-OPCAO SECTION.
+       201-EXECUTAR-OPCAO.
+           EVALUATE WK-OPCAO
+               WHEN 1
+                   CALL 'EAD71902'
+               WHEN 2
+                   CALL 'EAD71907'
+               WHEN 3
+                   CALL 'EAD71909'
+               WHEN 4
+                   CALL 'EAD71912'
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
