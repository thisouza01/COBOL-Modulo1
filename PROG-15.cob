@@ -1,68 +1,176 @@
-        IDENTIFICATION DIVISION.                                 
-        PROGRAM-ID.    EAD71915.                                 
-        AUTHOR.        THIAGO.                                   
-      ********************************************************  
-      *  MONSTAR MES E DIA DA SEMANA POR EXTENSO             *  
-      ********************************************************  
-      *                                                         
-        ENVIRONMENT DIVISION.                                    
-        CONFIGURATION SECTION.                                   
-        SPECIAL-NAMES.                                           
-            DECIMAL-POINT IS COMMA.                              
-        INPUT-OUTPUT SECTION.                                    
-        FILE-CONTROL.                                            
-      *                                                         
-        DATA DIVISION.                                           
-        WORKING-STORAGE SECTION.                                 
-        01  NOMES-MES.                                           
-            03 FILLER                    PIC X(9)    VALUE 'JANEIRO'.    
-           03 FILLER                    PIC X(9)    VALUE 'FEVEREIRO'.  
-           03 FILLER                    PIC X(9)    VALUE 'MARCO'.      
-           03 FILLER                    PIC X(9)    VALUE 'ABRIL'.      
-           03 FILLER                    PIC X(9)    VALUE 'MAIO'.       
-           03 FILLER                    PIC X(9)    VALUE 'JUNHO'.      
-           03 FILLER                    PIC X(9)    VALUE 'JULHO'.      
-           03 FILLER                    PIC X(9)    VALUE 'AGOSTO'.     
-           03 FILLER                    PIC X(9)    VALUE 'SETEMBRO'.   
-           03 FILLER                    PIC X(9)    VALUE 'OUTUBRO'.    
-           03 FILLER                    PIC X(9)    VALUE 'NOVEMBRO'.   
-           03 FILLER                    PIC X(9)    VALUE 'DEZEMBRO'.   
-       01  TABELA-MESES       REDEFINES NOMES-MES.                      
-           03 NOME-MES                  PIC X(09)  OCCURS 12 TIMES.     
-       01 NOMES-SEM.                                                    
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    EAD71915.
+        AUTHOR.        THIAGO.
+      ********************************************************
+      *  MONSTAR MES E DIA DA SEMANA POR EXTENSO             *
+      ********************************************************
+      *
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      *
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01  NOMES-MES.
+            03 FILLER                    PIC X(9)    VALUE 'JANEIRO'.
+           03 FILLER                    PIC X(9)    VALUE 'FEVEREIRO'.
+           03 FILLER                    PIC X(9)    VALUE 'MARCO'.
+           03 FILLER                    PIC X(9)    VALUE 'ABRIL'.
+           03 FILLER                    PIC X(9)    VALUE 'MAIO'.
+           03 FILLER                    PIC X(9)    VALUE 'JUNHO'.
+           03 FILLER                    PIC X(9)    VALUE 'JULHO'.
+           03 FILLER                    PIC X(9)    VALUE 'AGOSTO'.
+           03 FILLER                    PIC X(9)    VALUE 'SETEMBRO'.
+           03 FILLER                    PIC X(9)    VALUE 'OUTUBRO'.
+           03 FILLER                    PIC X(9)    VALUE 'NOVEMBRO'.
+           03 FILLER                    PIC X(9)    VALUE 'DEZEMBRO'.
+       01  TABELA-MESES       REDEFINES NOMES-MES.
+           03 NOME-MES                  PIC X(09)  OCCURS 12 TIMES.
+       01 NOMES-SEM.
            03 FILLER                   PIC X(13)  VALUE 'SEGUNDA-FEIRA'.
-           03 FILLER                   PIC X(13)  VALUE 'TERCA-FEIRA'.  
+           03 FILLER                   PIC X(13)  VALUE 'TERCA-FEIRA'.
             03 FILLER                   PIC X(13)  VALUE 'QUARTA-FEIRA'.
            03 FILLER                   PIC X(13)  VALUE 'QUINTA-FEIRA'.
-           03 FILLER                   PIC X(13)  VALUE 'SEXTA-FEIRA'. 
-           03 FILLER                   PIC X(13)   VALUE 'SABADO'.     
-           03 FILLER                   PIC X(13)   VALUE 'DOMINGO'.    
-       01  TABELA-SEMANA     REDEFINES NOMES-SEM.                      
-           03 NOME-SEM                 PIC X(13)  OCCURS 7 TIMES.      
-       LINKAGE SECTION.                                                
-       01  LK-AREA-COM.                                                
-           05 LK-COD-MES-COM            PIC 99.                        
-           05 LK-COD-DIASEM-COM         PIC 9.                         
-           05 LK-NOME-MES-COM           PIC X(9).                      
-           05 LK-NOME-DIASEM-COM        PIC X(13).                     
-      *                                                                
-       PROCEDURE DIVISION USING LK-AREA-COM.                           
-       000-PRINCIPAL SECTION.                                          
-       001-PRINCIPAL.                                                  
-             PERFORM 101-INICIAR.                                       
-            PERFORM 201-PROCESSAR.                                     
-            PERFORM 901-FINALIZAR.                                     
-            GOBACK.                                                    
-      *******************************************************         
-        100-INICIAR SECTION.                                           
-        101-INICIAR.                                                   
-            EXIT.                                                      
-      *******************************************************         
-        200-PROCESSAR SECTION.                                         
-        201-PROCESSAR.                                                 
-            MOVE NOME-MES(LK-COD-MES-COM)     TO   LK-NOME-MES-COM.    
-            MOVE NOME-SEM(LK-COD-DIASEM-COM)  TO   LK-NOME-DIASEM-COM. 
-      *******************************************************         
-        900-FINALIZAR SECTION.                                         
-        901-FINALIZAR.                                                 
-               EXIT.                
\ No newline at end of file
+           03 FILLER                   PIC X(13)  VALUE 'SEXTA-FEIRA'.
+           03 FILLER                   PIC X(13)   VALUE 'SABADO'.
+           03 FILLER                   PIC X(13)   VALUE 'DOMINGO'.
+       01  TABELA-SEMANA     REDEFINES NOMES-SEM.
+           03 NOME-SEM                 PIC X(13)  OCCURS 7 TIMES.
+       01  NOMES-MES-ABREV.
+           03 FILLER                   PIC X(3)   VALUE 'JAN'.
+           03 FILLER                   PIC X(3)   VALUE 'FEV'.
+           03 FILLER                   PIC X(3)   VALUE 'MAR'.
+           03 FILLER                   PIC X(3)   VALUE 'ABR'.
+           03 FILLER                   PIC X(3)   VALUE 'MAI'.
+           03 FILLER                   PIC X(3)   VALUE 'JUN'.
+           03 FILLER                   PIC X(3)   VALUE 'JUL'.
+           03 FILLER                   PIC X(3)   VALUE 'AGO'.
+           03 FILLER                   PIC X(3)   VALUE 'SET'.
+           03 FILLER                   PIC X(3)   VALUE 'OUT'.
+           03 FILLER                   PIC X(3)   VALUE 'NOV'.
+           03 FILLER                   PIC X(3)   VALUE 'DEZ'.
+       01  TABELA-MESES-ABREV REDEFINES NOMES-MES-ABREV.
+           03 NOME-MES-ABREV            PIC X(03) OCCURS 12 TIMES.
+       01  NOMES-SEM-ABREV.
+           03 FILLER                   PIC X(3)   VALUE 'SEG'.
+           03 FILLER                   PIC X(3)   VALUE 'TER'.
+           03 FILLER                   PIC X(3)   VALUE 'QUA'.
+           03 FILLER                   PIC X(3)   VALUE 'QUI'.
+           03 FILLER                   PIC X(3)   VALUE 'SEX'.
+           03 FILLER                   PIC X(3)   VALUE 'SAB'.
+           03 FILLER                   PIC X(3)   VALUE 'DOM'.
+       01  TABELA-SEMANA-ABREV REDEFINES NOMES-SEM-ABREV.
+           03 NOME-SEM-ABREV            PIC X(03) OCCURS 7 TIMES.
+       01  NOMES-MES-EN.
+           03 FILLER                    PIC X(9)   VALUE 'JANUARY'.
+           03 FILLER                    PIC X(9)   VALUE 'FEBRUARY'.
+           03 FILLER                    PIC X(9)   VALUE 'MARCH'.
+           03 FILLER                    PIC X(9)   VALUE 'APRIL'.
+           03 FILLER                    PIC X(9)   VALUE 'MAY'.
+           03 FILLER                    PIC X(9)   VALUE 'JUNE'.
+           03 FILLER                    PIC X(9)   VALUE 'JULY'.
+           03 FILLER                    PIC X(9)   VALUE 'AUGUST'.
+           03 FILLER                    PIC X(9)   VALUE 'SEPTEMBER'.
+           03 FILLER                    PIC X(9)   VALUE 'OCTOBER'.
+           03 FILLER                    PIC X(9)   VALUE 'NOVEMBER'.
+           03 FILLER                    PIC X(9)   VALUE 'DECEMBER'.
+       01  TABELA-MESES-EN    REDEFINES NOMES-MES-EN.
+           03 NOME-MES-EN               PIC X(09) OCCURS 12 TIMES.
+       01  NOMES-SEM-EN.
+           03 FILLER                   PIC X(13)  VALUE 'MONDAY'.
+           03 FILLER                   PIC X(13)  VALUE 'TUESDAY'.
+           03 FILLER                   PIC X(13)  VALUE 'WEDNESDAY'.
+           03 FILLER                   PIC X(13)  VALUE 'THURSDAY'.
+           03 FILLER                   PIC X(13)  VALUE 'FRIDAY'.
+           03 FILLER                   PIC X(13)  VALUE 'SATURDAY'.
+           03 FILLER                   PIC X(13)  VALUE 'SUNDAY'.
+       01  TABELA-SEMANA-EN  REDEFINES NOMES-SEM-EN.
+           03 NOME-SEM-EN               PIC X(13) OCCURS 7 TIMES.
+       01  NOMES-MES-ABREV-EN.
+           03 FILLER                   PIC X(3)   VALUE 'JAN'.
+           03 FILLER                   PIC X(3)   VALUE 'FEB'.
+           03 FILLER                   PIC X(3)   VALUE 'MAR'.
+           03 FILLER                   PIC X(3)   VALUE 'APR'.
+           03 FILLER                   PIC X(3)   VALUE 'MAY'.
+           03 FILLER                   PIC X(3)   VALUE 'JUN'.
+           03 FILLER                   PIC X(3)   VALUE 'JUL'.
+           03 FILLER                   PIC X(3)   VALUE 'AUG'.
+           03 FILLER                   PIC X(3)   VALUE 'SEP'.
+           03 FILLER                   PIC X(3)   VALUE 'OCT'.
+           03 FILLER                   PIC X(3)   VALUE 'NOV'.
+           03 FILLER                   PIC X(3)   VALUE 'DEC'.
+       01  TABELA-MESES-ABREV-EN REDEFINES NOMES-MES-ABREV-EN.
+           03 NOME-MES-ABREV-EN          PIC X(03) OCCURS 12 TIMES.
+       01  NOMES-SEM-ABREV-EN.
+           03 FILLER                   PIC X(3)   VALUE 'MON'.
+           03 FILLER                   PIC X(3)   VALUE 'TUE'.
+           03 FILLER                   PIC X(3)   VALUE 'WED'.
+           03 FILLER                   PIC X(3)   VALUE 'THU'.
+           03 FILLER                   PIC X(3)   VALUE 'FRI'.
+           03 FILLER                   PIC X(3)   VALUE 'SAT'.
+           03 FILLER                   PIC X(3)   VALUE 'SUN'.
+       01  TABELA-SEMANA-ABREV-EN REDEFINES NOMES-SEM-ABREV-EN.
+           03 NOME-SEM-ABREV-EN          PIC X(03) OCCURS 7 TIMES.
+       77  WK-COD-DIASEM       PIC 9        VALUE ZEROS.
+       LINKAGE SECTION.
+       01  LK-AREA-COM.
+           05 LK-COD-MES-COM            PIC 99.
+           05 LK-COD-DIASEM-COM         PIC 9.
+           05 LK-NOME-MES-COM           PIC X(9).
+           05 LK-NOME-DIASEM-COM        PIC X(13).
+           05 LK-ABREV-MES-COM          PIC X(3).
+           05 LK-ABREV-DIASEM-COM       PIC X(3).
+           05 LK-IDIOMA-COM             PIC X.
+           05 LK-DATA-COM               PIC 9(8).
+      *
+       PROCEDURE DIVISION USING LK-AREA-COM.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+             PERFORM 101-INICIAR.
+            PERFORM 201-PROCESSAR.
+            PERFORM 901-FINALIZAR.
+            GOBACK.
+      *******************************************************
+        100-INICIAR SECTION.
+        101-INICIAR.
+            EXIT.
+      *******************************************************
+        200-PROCESSAR SECTION.
+        201-PROCESSAR.
+            PERFORM 202-DETERMINAR-DIASEM.
+            IF LK-IDIOMA-COM EQUAL 'I'
+                MOVE NOME-MES-EN(LK-COD-MES-COM)
+                     TO LK-NOME-MES-COM
+                MOVE NOME-SEM-EN(WK-COD-DIASEM)
+                     TO LK-NOME-DIASEM-COM
+                MOVE NOME-MES-ABREV-EN(LK-COD-MES-COM)
+                     TO LK-ABREV-MES-COM
+                MOVE NOME-SEM-ABREV-EN(WK-COD-DIASEM)
+                     TO LK-ABREV-DIASEM-COM
+            ELSE
+                MOVE NOME-MES(LK-COD-MES-COM)     TO LK-NOME-MES-COM
+                MOVE NOME-SEM(WK-COD-DIASEM)      TO LK-NOME-DIASEM-COM
+                MOVE NOME-MES-ABREV(LK-COD-MES-COM)
+                     TO LK-ABREV-MES-COM
+                MOVE NOME-SEM-ABREV(WK-COD-DIASEM)
+                     TO LK-ABREV-DIASEM-COM
+            END-IF.
+        202-DETERMINAR-DIASEM.
+            IF LK-COD-DIASEM-COM EQUAL ZEROS
+                COMPUTE WK-COD-DIASEM =
+                        FUNCTION MOD(
+                            FUNCTION INTEGER-OF-DATE(LK-DATA-COM), 7)
+                IF WK-COD-DIASEM EQUAL ZEROS
+                    MOVE 7 TO WK-COD-DIASEM
+                END-IF
+                MOVE WK-COD-DIASEM TO LK-COD-DIASEM-COM
+            ELSE
+                MOVE LK-COD-DIASEM-COM TO WK-COD-DIASEM
+            END-IF.
+      *******************************************************
+        900-FINALIZAR SECTION.
+        901-FINALIZAR.
+               EXIT.
