@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.                      
-       PROGRAM-ID.    EAD71909.                      
+       PROGRAM-ID.    EAD71909 IS INITIAL PROGRAM.
        AUTHOR.        THIAGO.                        
       *************************************          
       *    BALANCE LINE                   *          
@@ -13,11 +13,19 @@
        FILE-CONTROL.                                 
            SELECT ARQ-CLIENTES ASSIGN TO CLIENTES    
                FILE STATUS IS WK-FS-CLIENTES.        
-           SELECT ARQ-LANCAM   ASSIGN TO LANCAM      
-               FILE STATUS IS WK-FS-LANCAM.          
-             SELECT ARQ-CLIENTEN ASSIGN TO CLIENTEN      
-                FILE STATUS IS WK-FS-CLIENTEN.          
-      *                                                
+           SELECT ARQ-LANCAM   ASSIGN TO LANCAM
+               FILE STATUS IS WK-FS-LANCAM.
+             SELECT ARQ-CLIENTEN ASSIGN TO CLIENTEN
+                FILE STATUS IS WK-FS-CLIENTEN.
+             SELECT ARQ-REJEITADOS ASSIGN TO REJEITADOS
+                FILE STATUS IS WK-FS-REJEITADOS.
+             SELECT ARQ-EXTRATO ASSIGN TO EXTRATO
+                FILE STATUS IS WK-FS-EXTRATO.
+             SELECT ARQ-CHECKPOINT ASSIGN TO CHECKPOINT
+                FILE STATUS IS WK-FS-CHECKPOINT.
+             SELECT ARQ-RELATORIO ASSIGN TO RELATORIO
+                FILE STATUS IS WK-FS-RELATORIO.
+      *
         DATA DIVISION.                                  
         FILE SECTION.                                   
         FD   ARQ-CLIENTES                               
@@ -26,8 +34,10 @@
             05 FD-CHAVE-CLIENTES.                       
                 10 FD-AGENCIA-CLIENTES     PIC X(4).    
                 10 FD-CONTA-CLIENTES       PIC 9(5).    
-            05 FD-NOME-CLIENTES            PIC A(20).   
-            05 FD-SALDO-CLIENTES           PIC 9(6)V99. 
+            05 FD-NOME-CLIENTES            PIC A(20).
+            05 FD-SALDO-CLIENTES           PIC S9(6)V99.
+            05 FD-LIMITE-CLIENTES          PIC 9(6)V99.
+            05 FD-MOEDA-CLIENTES           PIC XX       VALUE 'BR'.
         FD   ARQ-LANCAM                                 
              RECORDING MODE IS F.                       
         01  REG-LANCAM.                                 
@@ -35,37 +45,148 @@
                 10 FD-AGENCIA-LANCAM       PIC X(4).                    
                10 FD-CONTA-LANCAM         PIC 9(5).                    
            05 FD-DOC-LANCAM               PIC 9(4).                    
-           05 FD-TIPO-LANCAM              PIC A.                       
-           05 FD-VALOR-LANCAM             PIC 9(6)V99.                 
-       FD   ARQ-CLIENTEN                                               
+           05 FD-TIPO-LANCAM              PIC A.
+           05 FD-VALOR-LANCAM             PIC 9(6)V99.
+           05 FD-TIPO-ORIGEM-LANCAM       PIC X        VALUE SPACES.
+           05 FD-MOEDA-LANCAM             PIC XX       VALUE 'BR'.
+       01  REG-LANCAM-TRAILER REDEFINES REG-LANCAM.
+           05 FILLER                      PIC X(4).
+           05 FD-TRAILER-QTDE             PIC 9(9).
+           05 FD-TRAILER-TIPO             PIC X.
+           05 FD-TRAILER-SOMA             PIC 9(9)V99.
+       FD   ARQ-CLIENTEN
             RECORDING MODE IS F.                                       
        01  REG-CLIENTEN.                                               
            05 FD-CHAVE-CLIENTEN.                                       
                10 FD-AGENCIA-CLIENTEN     PIC X(4).                    
                10 FD-CONTA-CLIENTEN       PIC 9(5).                    
-           05 FD-NOME-CLIENTEN            PIC A(20).                   
-           05 FD-SALDO-CLIENTEN           PIC 9(6)V99.                 
-       WORKING-STORAGE SECTION.                                        
-       77  WK-FS-CLIENTES                 PIC XX         VALUE SPACES. 
-       77  WK-FS-LANCAM                   PIC XX         VALUE SPACES. 
-       77  WK-FS-CLIENTEN                 PIC XX         VALUE SPACES. 
-       77  WK-SALDO-EDIT                  PIC ZZZ.ZZ9,99 VALUE ZEROS.  
-       77  WK-VALOR-EDIT                  PIC ZZZ.ZZ9,99 VALUE ZEROS.  
-      *                                                                
+           05 FD-NOME-CLIENTEN            PIC A(20).
+           05 FD-SALDO-CLIENTEN           PIC S9(6)V99.
+           05 FD-LIMITE-CLIENTEN          PIC 9(6)V99.
+           05 FD-MOEDA-CLIENTEN           PIC XX       VALUE 'BR'.
+       FD   ARQ-REJEITADOS
+            RECORDING MODE IS F.
+       01  REG-REJEITADOS.
+           05 FD-CHAVE-REJEITADOS.
+               10 FD-AGENCIA-REJEITADOS   PIC X(4).
+               10 FD-CONTA-REJEITADOS     PIC 9(5).
+           05 FD-DOC-REJEITADOS           PIC 9(4).
+           05 FD-TIPO-REJEITADOS          PIC A.
+           05 FD-VALOR-REJEITADOS         PIC 9(6)V99.
+           05 FD-TIPO-ORIGEM-REJEITADOS   PIC X.
+           05 FD-MOEDA-REJEITADOS         PIC XX.
+           05 FD-MOTIVO-REJEITADOS        PIC XX.
+       FD   ARQ-EXTRATO
+            RECORDING MODE IS F.
+       01  REG-EXTRATO.
+           05 FD-AGENCIA-EXTRATO          PIC X(4).
+           05 FD-CONTA-EXTRATO            PIC 9(5).
+           05 FD-DOC-EXTRATO              PIC 9(4).
+           05 FD-TIPO-EXTRATO             PIC A.
+           05 FD-VALOR-EXTRATO            PIC 9(6)V99.
+           05 FD-SALDO-ANTES-EXTRATO      PIC S9(6)V99.
+           05 FD-SALDO-DEPOIS-EXTRATO     PIC S9(6)V99.
+       FD   ARQ-CHECKPOINT
+            RECORDING MODE IS F.
+       01  REG-CHECKPOINT.
+           05 FD-CHAVE-CHECKPOINT.
+               10 FD-AGENCIA-CHECKPOINT   PIC X(4).
+               10 FD-CONTA-CHECKPOINT     PIC 9(5).
+           05 FD-CONTADOR-CHECKPOINT      PIC 9(9).
+           05 FD-SOMA-CHECKPOINT          PIC 9(9)V99.
+       FD   ARQ-RELATORIO
+            RECORDING MODE IS F.
+       01  REG-RELATORIO                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CLIENTES                 PIC XX         VALUE SPACES.
+       77  WK-FS-LANCAM                   PIC XX         VALUE SPACES.
+       77  WK-FS-CLIENTEN                 PIC XX         VALUE SPACES.
+       77  WK-FS-REJEITADOS               PIC XX         VALUE SPACES.
+       77  WK-FS-EXTRATO                  PIC XX         VALUE SPACES.
+       77  WK-SALDO-ANTES                 PIC S9(6)V99    VALUE ZEROS.
+       77  WK-SALDO-EDIT                  PIC -ZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-VALOR-EDIT                  PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-VALOR-APLICADO              PIC 9(6)V99    VALUE ZEROS.
+       77  WK-JUROS-LANCAM                PIC 9(6)V99    VALUE ZEROS.
+       77  WK-DOC-ABERTURA                PIC 9(4)       VALUE 9999.
+       77  WK-CONTADOR-LANCAM             PIC 9(9)       VALUE ZEROS.
+       77  WK-SOMA-LANCAM                 PIC 9(9)V99    VALUE ZEROS.
+       77  WK-FS-CHECKPOINT               PIC XX         VALUE SPACES.
+       77  WK-MODO-RESTART                PIC X          VALUE 'N'.
+       77  WK-INTERVALO-CKPT              PIC 9(3)       VALUE 100.
+       77  WK-CONTADOR-CKPT               PIC 9(3)       VALUE ZEROS.
+       77  WK-REPOS-CONTADOR              PIC 9(9)       VALUE ZEROS.
+       01  WK-CKPT-CHAVE.
+           05 WK-CKPT-AGENCIA             PIC X(4).
+           05 WK-CKPT-CONTA               PIC 9(5).
+       01  WK-ULTIMA-ABERTURA.
+           05 WK-ULTIMA-ABERTURA-AGENCIA  PIC X(4)       VALUE SPACES.
+           05 WK-ULTIMA-ABERTURA-CONTA    PIC 9(5)       VALUE ZEROS.
+       77  WK-FS-RELATORIO                PIC XX         VALUE SPACES.
+       01  TABELA-MOEDAS-DADOS.
+           03 FILLER                      PIC XX       VALUE 'BR'.
+           03 FILLER                      PIC 9(8)     VALUE 10000.
+           03 FILLER                      PIC XX       VALUE 'US'.
+           03 FILLER                      PIC 9(8)     VALUE 50000.
+           03 FILLER                      PIC XX       VALUE 'EU'.
+           03 FILLER                      PIC 9(8)     VALUE 55000.
+       01  TABELA-MOEDAS REDEFINES TABELA-MOEDAS-DADOS.
+           03 MOEDA-ENTRY OCCURS 3 TIMES INDEXED BY IDX-MOEDA.
+               05 TAB-MOEDA-COD           PIC XX.
+               05 TAB-MOEDA-TAXA          PIC 9(8).
+       77  WK-MOEDA-VALIDA                PIC X          VALUE 'S'.
+       77  WK-CONVERSAO-VALIDA            PIC X          VALUE 'S'.
+       77  WK-TAXA-ORIGEM                 PIC 9(8)       VALUE ZEROS.
+       77  WK-TAXA-DESTINO                PIC 9(8)       VALUE ZEROS.
+       77  WK-VALOR-CONVERTIDO            PIC 9(6)V99    VALUE ZEROS.
+       01  WK-ERROLOG-COM.
+           05 WK-ERRO-PROGRAMA            PIC X(8)  VALUE 'EAD71909'.
+           05 WK-ERRO-PARAGRAFO           PIC X(22) VALUE SPACES.
+           05 WK-ERRO-ARQUIVO             PIC X(20) VALUE SPACES.
+           05 WK-ERRO-STATUS              PIC XX    VALUE SPACES.
+       01  WK-LINHA-CABECALHO.
+           05 FILLER                      PIC X(10) VALUE 'EXTRATO - '.
+           05 WK-CAB-AGENCIA               PIC X(4).
+           05 FILLER                      PIC X    VALUE '/'.
+           05 WK-CAB-CONTA                 PIC 9(5).
+           05 FILLER                      PIC X(3) VALUE SPACES.
+           05 WK-CAB-NOME                  PIC A(20).
+       01  WK-LINHA-SALDO.
+           05 FILLER                      PIC X(4)  VALUE SPACES.
+           05 WK-SLD-ROTULO                PIC X(16).
+           05 WK-SLD-VALOR                 PIC -ZZ.ZZ9,99.
+       01  WK-LINHA-DETALHE.
+           05 FILLER                      PIC X(4)  VALUE SPACES.
+           05 FILLER                      PIC X(5)  VALUE 'DOC '.
+           05 WK-DET-DOC                   PIC 9(4).
+           05 FILLER                      PIC X(3)  VALUE SPACES.
+           05 FILLER                      PIC X(4)  VALUE 'TIPO'.
+           05 WK-DET-TIPO                  PIC X.
+           05 FILLER                      PIC X(3)  VALUE SPACES.
+           05 FILLER                      PIC X(6)  VALUE 'VALOR '.
+           05 WK-DET-VALOR                 PIC ZZZ.ZZ9,99.
+           05 FILLER                      PIC X(3)  VALUE SPACES.
+           05 FILLER                      PIC X(6)  VALUE 'SALDO '.
+           05 WK-DET-SALDO                 PIC -ZZ.ZZ9,99.
+      *
        PROCEDURE DIVISION.                                             
        000-PRINCIPAL SECTION.                                          
        001-PRINCIPAL.                                                  
            PERFORM 101-INICIAR.                                        
            PERFORM 201-PROCESSAR UNTIL WK-FS-CLIENTES = '10'           
                                  AND   WK-FS-LANCAM   = '10'.          
-           PERFORM 901-FINALIZAR.                                      
-           STOP RUN.                                                   
+           PERFORM 901-FINALIZAR.
+           GOBACK.
       *******************************************************          
        100-INICIAR SECTION.                                            
-       101-INICIAR.                                                    
-           PERFORM 102-ABRIR-CLIENTES.                                 
-           PERFORM 103-ABRIR-LANCAM.                                   
-           PERFORM 104-ABRIR-CLIENTEN.                                 
+       101-INICIAR.
+           PERFORM 107-VERIFICAR-CHECKPOINT.
+           PERFORM 109-ABRIR-RELATORIO.
+           PERFORM 102-ABRIR-CLIENTES.
+           PERFORM 103-ABRIR-LANCAM.
+           PERFORM 104-ABRIR-CLIENTEN.
+           PERFORM 105-ABRIR-REJEITADOS.
+           PERFORM 106-ABRIR-EXTRATO.
         102-ABRIR-CLIENTES.                                    
            OPEN INPUT ARQ-CLIENTES.                           
            EVALUATE WK-FS-CLIENTES                            
@@ -75,124 +196,582 @@
                    DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'  
                    MOVE 12 TO RETURN-CODE                     
                    STOP RUN                                   
-               WHEN OTHER                                     
-                   DISPLAY 'ERRO: ' WK-FS-CLIENTES            
-                           ' O COMANDO OPEN CLIENTES'         
-                   MOVE 12 TO RETURN-CODE                     
-                   STOP RUN                                   
-           END-EVALUATE.                                      
-       103-ABRIR-LANCAM.                                      
-           OPEN INPUT ARQ-LANCAM.                             
-            EVALUATE WK-FS-LANCAM                            
-               WHEN '00'                                    
-                   PERFORM 302-LER-LANCAM                   
-               WHEN '35'                                    
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-CLIENTES
+                           ' O COMANDO OPEN CLIENTES'
+                   MOVE '102-ABRIR-CLIENTES' TO WK-ERRO-PARAGRAFO
+                   MOVE 'CLIENTES'           TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-CLIENTES       TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       103-ABRIR-LANCAM.
+           OPEN INPUT ARQ-LANCAM.
+            EVALUATE WK-FS-LANCAM
+               WHEN '00'
+                   PERFORM 302-LER-LANCAM
+                   IF WK-MODO-RESTART EQUAL 'S'
+                       PERFORM 108-REPOSICIONAR-LANCAM
+                   END-IF
+               WHEN '35'
                    DISPLAY 'ARQUIVO LANCAM NAO ENCONTRADO'  
                    MOVE 12 TO RETURN-CODE                   
                    STOP RUN                                 
-               WHEN OTHER                                   
-                   DISPLAY 'ERRO: ' WK-FS-LANCAM            
-                           ' O COMANDO OPEN CLIENTES'       
-                   MOVE 12 TO RETURN-CODE                   
-                   STOP RUN                                 
-           END-EVALUATE.                                    
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-LANCAM
+                           ' O COMANDO OPEN CLIENTES'
+                   MOVE '103-ABRIR-LANCAM' TO WK-ERRO-PARAGRAFO
+                   MOVE 'LANCAM'           TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-LANCAM       TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
        104-ABRIR-CLIENTEN.                                  
            OPEN OUTPUT ARQ-CLIENTEN.                        
            EVALUATE WK-FS-CLIENTEN                          
                WHEN '00'                                    
                      CONTINUE                                         
-                WHEN OTHER                                           
-                    DISPLAY 'ERRO: ' WK-FS-CLIENTEN                  
-                            ' O COMANDO OPEN CLIENTEN'               
-                    MOVE 12 TO RETURN-CODE                           
-                    STOP RUN                                         
-            END-EVALUATE.                                            
-      ******************************************************       
+                WHEN OTHER
+                    DISPLAY 'ERRO: ' WK-FS-CLIENTEN
+                            ' O COMANDO OPEN CLIENTEN'
+                    MOVE '104-ABRIR-CLIENTEN' TO WK-ERRO-PARAGRAFO
+                    MOVE 'CLIENTEN'           TO WK-ERRO-ARQUIVO
+                    MOVE WK-FS-CLIENTEN       TO WK-ERRO-STATUS
+                    PERFORM 903-GRAVAR-ERROLOG
+                    MOVE 12 TO RETURN-CODE
+                    STOP RUN
+            END-EVALUATE.
+       105-ABRIR-REJEITADOS.
+           OPEN OUTPUT ARQ-REJEITADOS.
+           EVALUATE WK-FS-REJEITADOS
+               WHEN '00'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-REJEITADOS
+                           ' O COMANDO OPEN REJEITADOS'
+                   MOVE '105-ABRIR-REJEITADOS' TO WK-ERRO-PARAGRAFO
+                   MOVE 'REJEITADOS'           TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-REJEITADOS       TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       106-ABRIR-EXTRATO.
+           OPEN OUTPUT ARQ-EXTRATO.
+           EVALUATE WK-FS-EXTRATO
+               WHEN '00'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-EXTRATO
+                           ' O COMANDO OPEN EXTRATO'
+                   MOVE '106-ABRIR-EXTRATO' TO WK-ERRO-PARAGRAFO
+                   MOVE 'EXTRATO'           TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-EXTRATO       TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       107-VERIFICAR-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKPOINT.
+           EVALUATE WK-FS-CHECKPOINT
+               WHEN '00'
+                   READ ARQ-CHECKPOINT
+                   IF WK-FS-CHECKPOINT EQUAL '00'
+                       MOVE FD-CHAVE-CHECKPOINT TO WK-CKPT-CHAVE
+                       MOVE FD-CONTADOR-CHECKPOINT TO WK-CONTADOR-LANCAM
+                       MOVE FD-SOMA-CHECKPOINT TO WK-SOMA-LANCAM
+                       MOVE 'S' TO WK-MODO-RESTART
+                       DISPLAY 'REINICIO DETECTADO - REPOSICIONANDO'
+                               ' LANCAM APOS A CHAVE ' WK-CKPT-CHAVE
+                   END-IF
+                   CLOSE ARQ-CHECKPOINT
+               WHEN '35'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-CHECKPOINT
+                           ' O COMANDO OPEN CHECKPOINT'
+                   MOVE '107-VERIFICAR-CHKPT' TO WK-ERRO-PARAGRAFO
+                   MOVE 'CHECKPOINT'               TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-CHECKPOINT           TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       108-REPOSICIONAR-LANCAM.
+           MOVE ZEROS TO WK-REPOS-CONTADOR.
+           PERFORM UNTIL WK-FS-LANCAM EQUAL '10'
+                   OR FD-TIPO-LANCAM EQUAL 'T'
+                   OR WK-REPOS-CONTADOR >= WK-CONTADOR-LANCAM
+               DISPLAY 'REINICIO: IGNORANDO LANCAM JA PROCESSADO '
+                       FD-CHAVE-LANCAM ' DOC ' FD-DOC-LANCAM
+               ADD 1 TO WK-REPOS-CONTADOR
+               PERFORM 302-LER-LANCAM
+           END-PERFORM.
+       109-ABRIR-RELATORIO.
+           OPEN OUTPUT ARQ-RELATORIO.
+           EVALUATE WK-FS-RELATORIO
+               WHEN '00'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                           ' O COMANDO OPEN RELATORIO'
+                   MOVE '109-ABRIR-RELATORIO' TO WK-ERRO-PARAGRAFO
+                   MOVE 'RELATORIO'           TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-RELATORIO       TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ******************************************************
         200-PROCESSAR SECTION.                                       
-        201-PROCESSAR.                                               
-            EVALUATE TRUE                                            
-                WHEN FD-CHAVE-CLIENTES LESS THAN FD-CHAVE-LANCAM     
-                    PERFORM 202-GRAVAR-CLIENTEN                      
-                    PERFORM 301-LER-CLIENTES                            
-               WHEN FD-CHAVE-CLIENTES EQUAL FD-CHAVE-LANCAM            
-                   PERFORM 203-EXEC-LANCAM                             
-                   PERFORM 302-LER-LANCAM                              
-               WHEN OTHER                                              
-                   DISPLAY 'CHAVE DE LANCAMENTO: ' FD-CHAVE-LANCAM     
-                           ' ESTA ERRADA NO DOCUMENTO ' FD-DOC-LANCAM  
-                   PERFORM 302-LER-LANCAM                              
-           END-EVALUATE.                                               
-       202-GRAVAR-CLIENTEN.                                            
-           MOVE FD-SALDO-CLIENTES TO WK-SALDO-EDIT.                    
-           DISPLAY '    SALDO FINAL = ' WK-SALDO-EDIT.                 
-           MOVE REG-CLIENTES TO REG-CLIENTEN.                          
-           WRITE REG-CLIENTEN.                                         
-           IF WK-FS-CLIENTEN NOT EQUAL '00'                            
-               DISPLAY 'ERRO: ' WK-FS-CLIENTEN                         
-                       ' O COMANDO WRITE CLIENTEN'                     
-                MOVE 12 TO RETURN-CODE                                  
-               STOP RUN                                                
-           END-IF.                                                     
-       203-EXEC-LANCAM.                                                
-           EVALUATE FD-TIPO-LANCAM                                     
-               WHEN 'C'                                                
-                   ADD FD-VALOR-LANCAM   TO FD-SALDO-CLIENTES          
-                   MOVE FD-VALOR-LANCAM  TO WK-VALOR-EDIT              
-                   DISPLAY '        CREDITO: ' WK-VALOR-EDIT           
-               WHEN 'D'                                                
-                   IF FD-VALOR-LANCAM GREATER THAN FD-SALDO-CLIENTES   
-                       DISPLAY 'SALDO INSUFICIENTE NO DOCUMENTO '      
-                               FD-DOC-LANCAM                           
-                   ELSE                                                
-                       SUBTRACT FD-VALOR-LANCAM FROM FD-SALDO-CLIENTES 
-                       MOVE FD-VALOR-LANCAM  TO WK-VALOR-EDIT          
-                   DISPLAY '        DEBITO: ' WK-VALOR-EDIT            
-                    END-IF                                          
-               WHEN OTHER                                          
-                   DISPLAY 'TIPO LANCAMENTO: ' FD-TIPO-LANCAM      
-                           ' ESTA ERRADO NO DOC ' FD-DOC-LANCAM    
-           END-EVALUATE.                                           
-      *******************************************************      
-       300-LER-CLIENTES SECTION.                                   
-       301-LER-CLIENTES.                                           
-           READ ARQ-CLIENTES.                                      
-           EVALUATE WK-FS-CLIENTES                                 
-               WHEN '00'                                           
-                   MOVE FD-SALDO-CLIENTES TO WK-SALDO-EDIT         
-                   DISPLAY FD-AGENCIA-CLIENTES ' '                 
-                           FD-CONTA-CLIENTES ' '                   
-                           FD-NOME-CLIENTES ' '                    
-                   DISPLAY '    SALDO INICIAL = ' WK-SALDO-EDIT    
-               WHEN '10'                                           
+        201-PROCESSAR.
+            EVALUATE TRUE
+                WHEN FD-TIPO-LANCAM EQUAL 'T'
+                    PERFORM 207-CONTROLE-LANCAM
+                    PERFORM 302-LER-LANCAM
+                WHEN FD-CHAVE-CLIENTES LESS THAN FD-CHAVE-LANCAM
+                    PERFORM 202-GRAVAR-CLIENTEN
+                    PERFORM 301-LER-CLIENTES
+               WHEN FD-CHAVE-CLIENTES EQUAL FD-CHAVE-LANCAM
+                   ADD 1               TO WK-CONTADOR-LANCAM
+                   ADD FD-VALOR-LANCAM TO WK-SOMA-LANCAM
+                   PERFORM 203-EXEC-LANCAM
+                   PERFORM 209-VERIFICAR-GRAVAR-CHECKPOINT
+                   PERFORM 302-LER-LANCAM
+               WHEN OTHER
+                   ADD 1               TO WK-CONTADOR-LANCAM
+                   ADD FD-VALOR-LANCAM TO WK-SOMA-LANCAM
+                   IF FD-DOC-LANCAM EQUAL WK-DOC-ABERTURA
+                       AND FD-CHAVE-LANCAM NOT EQUAL WK-ULTIMA-ABERTURA
+                       PERFORM 206-ABRIR-NOVA-CONTA
+                   ELSE
+                       DISPLAY 'CHAVE DE LANCAMENTO: ' FD-CHAVE-LANCAM
+                               ' ESTA ERRADA NO DOCUMENTO '
+                               FD-DOC-LANCAM
+                       MOVE '01' TO FD-MOTIVO-REJEITADOS
+                       PERFORM 204-GRAVAR-REJEITADOS
+                   END-IF
+                   PERFORM 209-VERIFICAR-GRAVAR-CHECKPOINT
+                   PERFORM 302-LER-LANCAM
+           END-EVALUATE.
+       202-GRAVAR-CLIENTEN.
+           MOVE 'SALDO FINAL    =' TO WK-SLD-ROTULO.
+           MOVE FD-SALDO-CLIENTES  TO WK-SLD-VALOR.
+           MOVE WK-LINHA-SALDO     TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           IF WK-FS-RELATORIO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                       ' O COMANDO WRITE RELATORIO'
+               MOVE '202-GRAVAR-CLIENTEN' TO WK-ERRO-PARAGRAFO
+               MOVE 'RELATORIO'           TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-RELATORIO       TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE REG-CLIENTES TO REG-CLIENTEN.
+           WRITE REG-CLIENTEN.
+           IF WK-FS-CLIENTEN NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-CLIENTEN
+                       ' O COMANDO WRITE CLIENTEN'
+               MOVE '202-GRAVAR-CLIENTEN' TO WK-ERRO-PARAGRAFO
+               MOVE 'CLIENTEN'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-CLIENTEN        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       203-EXEC-LANCAM.
+           MOVE FD-SALDO-CLIENTES TO WK-SALDO-ANTES.
+           IF FD-TIPO-LANCAM EQUAL 'J'
+               MOVE 'S' TO WK-MOEDA-VALIDA
+               MOVE 'S' TO WK-CONVERSAO-VALIDA
+           ELSE
+               PERFORM 208-CONVERTER-MOEDA
+           END-IF.
+           IF WK-MOEDA-VALIDA NOT EQUAL 'S'
+               DISPLAY 'MOEDA INVALIDA NO DOCUMENTO ' FD-DOC-LANCAM
+               MOVE '06' TO FD-MOTIVO-REJEITADOS
+               PERFORM 204-GRAVAR-REJEITADOS
+           ELSE
+           IF WK-CONVERSAO-VALIDA NOT EQUAL 'S'
+               DISPLAY 'VALOR CONVERTIDO EXCEDE O LIMITE DO CAMPO NO '
+                       'DOCUMENTO ' FD-DOC-LANCAM
+               MOVE '07' TO FD-MOTIVO-REJEITADOS
+               PERFORM 204-GRAVAR-REJEITADOS
+           ELSE
+           EVALUATE FD-TIPO-LANCAM
+               WHEN 'C'
+                   MOVE WK-VALOR-CONVERTIDO TO WK-VALOR-APLICADO
+                   ADD WK-VALOR-APLICADO TO FD-SALDO-CLIENTES
+                   MOVE WK-VALOR-APLICADO TO WK-VALOR-EDIT
+                   DISPLAY '        CREDITO: ' WK-VALOR-EDIT
+                   PERFORM 205-GRAVAR-EXTRATO
+               WHEN 'D'
+                   IF WK-VALOR-CONVERTIDO - FD-SALDO-CLIENTES
+                           > FD-LIMITE-CLIENTES
+                       DISPLAY 'SALDO INSUFICIENTE ALEM DO LIMITE NO '
+                               'DOCUMENTO ' FD-DOC-LANCAM
+                       MOVE '03' TO FD-MOTIVO-REJEITADOS
+                       PERFORM 204-GRAVAR-REJEITADOS
+                   ELSE
+                       MOVE WK-VALOR-CONVERTIDO TO WK-VALOR-APLICADO
+                       SUBTRACT WK-VALOR-APLICADO FROM FD-SALDO-CLIENTES
+                       MOVE WK-VALOR-APLICADO TO WK-VALOR-EDIT
+                       DISPLAY '        DEBITO: ' WK-VALOR-EDIT
+                       PERFORM 205-GRAVAR-EXTRATO
+                   END-IF
+               WHEN 'J'
+                   COMPUTE WK-JUROS-LANCAM ROUNDED =
+                           FD-SALDO-CLIENTES * FD-VALOR-LANCAM / 100
+                   MOVE WK-JUROS-LANCAM  TO WK-VALOR-APLICADO
+                   ADD WK-VALOR-APLICADO TO FD-SALDO-CLIENTES
+                   MOVE WK-VALOR-APLICADO TO WK-VALOR-EDIT
+                   DISPLAY '        JUROS: ' WK-VALOR-EDIT
+                   PERFORM 205-GRAVAR-EXTRATO
+               WHEN 'E'
+                   MOVE WK-VALOR-CONVERTIDO TO WK-VALOR-APLICADO
+                   EVALUATE FD-TIPO-ORIGEM-LANCAM
+                       WHEN 'C'
+                           IF WK-VALOR-APLICADO - FD-SALDO-CLIENTES
+                                   > FD-LIMITE-CLIENTES
+                               DISPLAY 'SALDO INSUFICIENTE ALEM DO '
+                                       'LIMITE NO DOCUMENTO '
+                                       FD-DOC-LANCAM
+                               MOVE '03' TO FD-MOTIVO-REJEITADOS
+                               PERFORM 204-GRAVAR-REJEITADOS
+                           ELSE
+                               SUBTRACT WK-VALOR-APLICADO
+                                       FROM FD-SALDO-CLIENTES
+                               DISPLAY '        ESTORNO DE CREDITO NO '
+                                       'DOC ' FD-DOC-LANCAM
+                               PERFORM 205-GRAVAR-EXTRATO
+                           END-IF
+                       WHEN 'D'
+                           ADD WK-VALOR-APLICADO TO FD-SALDO-CLIENTES
+                           DISPLAY '        ESTORNO DE DEBITO NO DOC '
+                                   FD-DOC-LANCAM
+                           PERFORM 205-GRAVAR-EXTRATO
+                       WHEN OTHER
+                           DISPLAY 'TIPO ORIGEM DO ESTORNO INVALIDO '
+                                   'NO DOC ' FD-DOC-LANCAM
+                           MOVE '04' TO FD-MOTIVO-REJEITADOS
+                           PERFORM 204-GRAVAR-REJEITADOS
+                   END-EVALUATE
+               WHEN OTHER
+                   DISPLAY 'TIPO LANCAMENTO: ' FD-TIPO-LANCAM
+                           ' ESTA ERRADO NO DOC ' FD-DOC-LANCAM
+                   MOVE '05' TO FD-MOTIVO-REJEITADOS
+                   PERFORM 204-GRAVAR-REJEITADOS
+           END-EVALUATE
+           END-IF
+           END-IF.
+       205-GRAVAR-EXTRATO.
+           MOVE FD-AGENCIA-LANCAM      TO FD-AGENCIA-EXTRATO.
+           MOVE FD-CONTA-LANCAM        TO FD-CONTA-EXTRATO.
+           MOVE FD-DOC-LANCAM          TO FD-DOC-EXTRATO.
+           MOVE FD-TIPO-LANCAM         TO FD-TIPO-EXTRATO.
+           MOVE WK-VALOR-APLICADO      TO FD-VALOR-EXTRATO.
+           MOVE WK-SALDO-ANTES         TO FD-SALDO-ANTES-EXTRATO.
+           MOVE FD-SALDO-CLIENTES      TO FD-SALDO-DEPOIS-EXTRATO.
+           WRITE REG-EXTRATO.
+           IF WK-FS-EXTRATO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-EXTRATO
+                       ' O COMANDO WRITE EXTRATO'
+               MOVE '205-GRAVAR-EXTRATO' TO WK-ERRO-PARAGRAFO
+               MOVE 'EXTRATO'           TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-EXTRATO       TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 212-GRAVAR-DETALHE-RELATORIO.
+       204-GRAVAR-REJEITADOS.
+           MOVE FD-CHAVE-LANCAM   TO FD-CHAVE-REJEITADOS.
+           MOVE FD-DOC-LANCAM     TO FD-DOC-REJEITADOS.
+           MOVE FD-TIPO-LANCAM    TO FD-TIPO-REJEITADOS.
+           MOVE FD-VALOR-LANCAM   TO FD-VALOR-REJEITADOS.
+           MOVE FD-TIPO-ORIGEM-LANCAM TO FD-TIPO-ORIGEM-REJEITADOS.
+           MOVE FD-MOEDA-LANCAM   TO FD-MOEDA-REJEITADOS.
+           WRITE REG-REJEITADOS.
+           IF WK-FS-REJEITADOS NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-REJEITADOS
+                       ' O COMANDO WRITE REJEITADOS'
+               MOVE '204-GRAVAR-REJEITADOS' TO WK-ERRO-PARAGRAFO
+               MOVE 'REJEITADOS'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-REJEITADOS        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       206-ABRIR-NOVA-CONTA.
+           MOVE 'S' TO WK-MOEDA-VALIDA.
+           SET IDX-MOEDA TO 1.
+           SEARCH MOEDA-ENTRY
+               AT END
+                   MOVE 'N' TO WK-MOEDA-VALIDA
+               WHEN TAB-MOEDA-COD(IDX-MOEDA) EQUAL FD-MOEDA-LANCAM
+                   CONTINUE
+           END-SEARCH.
+           IF WK-MOEDA-VALIDA NOT EQUAL 'S'
+               DISPLAY 'MOEDA INVALIDA NA ABERTURA DE CONTA NO '
+                       'DOCUMENTO ' FD-DOC-LANCAM
+               MOVE '06' TO FD-MOTIVO-REJEITADOS
+               PERFORM 204-GRAVAR-REJEITADOS
+           ELSE
+               MOVE FD-CHAVE-LANCAM   TO FD-CHAVE-CLIENTEN
+               MOVE SPACES            TO FD-NOME-CLIENTEN
+               MOVE ZEROS             TO FD-SALDO-CLIENTEN
+               MOVE ZEROS             TO FD-LIMITE-CLIENTEN
+               MOVE FD-MOEDA-LANCAM   TO FD-MOEDA-CLIENTEN
+               WRITE REG-CLIENTEN
+               IF WK-FS-CLIENTEN NOT EQUAL '00'
+                   DISPLAY 'ERRO: ' WK-FS-CLIENTEN
+                           ' O COMANDO WRITE CLIENTEN'
+                   MOVE '206-ABRIR-NOVA-CONTA' TO WK-ERRO-PARAGRAFO
+                   MOVE 'CLIENTEN'             TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-CLIENTEN         TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE FD-CHAVE-LANCAM   TO WK-ULTIMA-ABERTURA
+               DISPLAY 'CONTA ABERTA AUTOMATICAMENTE: '
+                       FD-CHAVE-CLIENTEN
+           END-IF.
+       207-CONTROLE-LANCAM.
+           DISPLAY '--- CONTROLE DE LOTE LANCAM ---'.
+           IF FD-TRAILER-QTDE EQUAL WK-CONTADOR-LANCAM
+              AND FD-TRAILER-SOMA EQUAL WK-SOMA-LANCAM
+               DISPLAY 'RECONCILIACAO LANCAM: PASS - QTDE ='
+                       WK-CONTADOR-LANCAM ' SOMA =' WK-SOMA-LANCAM
+           ELSE
+               DISPLAY 'RECONCILIACAO LANCAM: FAIL'
+               DISPLAY '  QTDE ESPERADA = ' FD-TRAILER-QTDE
+                       ' QTDE PROCESSADA = ' WK-CONTADOR-LANCAM
+               DISPLAY '  SOMA ESPERADA = ' FD-TRAILER-SOMA
+                       ' SOMA PROCESSADA = ' WK-SOMA-LANCAM
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       208-CONVERTER-MOEDA.
+           MOVE 'S' TO WK-MOEDA-VALIDA.
+           MOVE 'S' TO WK-CONVERSAO-VALIDA.
+           SET IDX-MOEDA TO 1.
+           SEARCH MOEDA-ENTRY
+               AT END
+                   MOVE 'N' TO WK-MOEDA-VALIDA
+               WHEN TAB-MOEDA-COD(IDX-MOEDA) EQUAL FD-MOEDA-LANCAM
+                   MOVE TAB-MOEDA-TAXA(IDX-MOEDA) TO WK-TAXA-ORIGEM
+           END-SEARCH.
+           IF WK-MOEDA-VALIDA EQUAL 'S'
+               SET IDX-MOEDA TO 1
+               SEARCH MOEDA-ENTRY
+                   AT END
+                       MOVE 'N' TO WK-MOEDA-VALIDA
+                   WHEN TAB-MOEDA-COD(IDX-MOEDA) EQUAL FD-MOEDA-CLIENTES
+                       MOVE TAB-MOEDA-TAXA(IDX-MOEDA) TO WK-TAXA-DESTINO
+               END-SEARCH
+           END-IF.
+           IF WK-MOEDA-VALIDA EQUAL 'S'
+               COMPUTE WK-VALOR-CONVERTIDO ROUNDED =
+                       FD-VALOR-LANCAM * WK-TAXA-ORIGEM
+                       / WK-TAXA-DESTINO
+                   ON SIZE ERROR
+                       MOVE 'N' TO WK-CONVERSAO-VALIDA
+               END-COMPUTE
+           END-IF.
+       209-VERIFICAR-GRAVAR-CHECKPOINT.
+           ADD 1 TO WK-CONTADOR-CKPT.
+           IF WK-CONTADOR-CKPT >= WK-INTERVALO-CKPT
+               PERFORM 210-GRAVAR-CHECKPOINT
+               MOVE ZEROS TO WK-CONTADOR-CKPT
+           END-IF.
+       210-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           IF WK-FS-CHECKPOINT NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-CHECKPOINT
+                       ' O COMANDO OPEN CHECKPOINT'
+               MOVE '210-GRAVAR-CHECKPOINT' TO WK-ERRO-PARAGRAFO
+               MOVE 'CHECKPOINT'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-CHECKPOINT        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE FD-CHAVE-LANCAM    TO FD-CHAVE-CHECKPOINT.
+           MOVE WK-CONTADOR-LANCAM TO FD-CONTADOR-CHECKPOINT.
+           MOVE WK-SOMA-LANCAM     TO FD-SOMA-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           IF WK-FS-CHECKPOINT NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-CHECKPOINT
+                       ' O COMANDO WRITE CHECKPOINT'
+               MOVE '210-GRAVAR-CHECKPOINT' TO WK-ERRO-PARAGRAFO
+               MOVE 'CHECKPOINT'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-CHECKPOINT        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE ARQ-CHECKPOINT.
+           IF WK-FS-CHECKPOINT NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-CHECKPOINT
+                       ' O COMANDO CLOSE CHECKPOINT'
+               MOVE '210-GRAVAR-CHECKPOINT' TO WK-ERRO-PARAGRAFO
+               MOVE 'CHECKPOINT'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-CHECKPOINT        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           DISPLAY 'CHECKPOINT GRAVADO NA CHAVE ' FD-CHAVE-CHECKPOINT.
+       211-GRAVAR-CABECALHO-RELATORIO.
+           MOVE FD-AGENCIA-CLIENTES TO WK-CAB-AGENCIA.
+           MOVE FD-CONTA-CLIENTES   TO WK-CAB-CONTA.
+           MOVE FD-NOME-CLIENTES    TO WK-CAB-NOME.
+           MOVE WK-LINHA-CABECALHO  TO REG-RELATORIO.
+           WRITE REG-RELATORIO AFTER ADVANCING PAGE.
+           MOVE 'SALDO INICIAL  =' TO WK-SLD-ROTULO.
+           MOVE FD-SALDO-CLIENTES  TO WK-SLD-VALOR.
+           MOVE WK-LINHA-SALDO     TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           IF WK-FS-RELATORIO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                       ' O COMANDO WRITE RELATORIO'
+               MOVE '211-GRAVAR-CABECALHO' TO WK-ERRO-PARAGRAFO
+               MOVE 'RELATORIO'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-RELATORIO        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       212-GRAVAR-DETALHE-RELATORIO.
+           MOVE FD-DOC-LANCAM      TO WK-DET-DOC.
+           MOVE FD-TIPO-LANCAM     TO WK-DET-TIPO.
+           MOVE WK-VALOR-APLICADO  TO WK-DET-VALOR.
+           MOVE FD-SALDO-CLIENTES  TO WK-DET-SALDO.
+           MOVE WK-LINHA-DETALHE   TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           IF WK-FS-RELATORIO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                       ' O COMANDO WRITE RELATORIO'
+               MOVE '212-GRAVAR-DETALHE' TO WK-ERRO-PARAGRAFO
+               MOVE 'RELATORIO'          TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-RELATORIO      TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      *******************************************************
+       300-LER-CLIENTES SECTION.
+       301-LER-CLIENTES.
+           READ ARQ-CLIENTES.
+           EVALUATE WK-FS-CLIENTES
+               WHEN '00'
+                   PERFORM 211-GRAVAR-CABECALHO-RELATORIO
+               WHEN '10'
                     MOVE HIGH-VALUES TO FD-CHAVE-CLIENTES      
-               WHEN OTHER                                     
-                   DISPLAY 'ERRO: ' WK-FS-CLIENTES            
-                           ' O COMANDO READ CLIENTES'         
-                   MOVE 12 TO RETURN-CODE                     
-                   STOP RUN                                   
-           END-EVALUATE.                                      
-       302-LER-LANCAM.                                        
-           READ ARQ-LANCAM.                                   
-           EVALUATE WK-FS-LANCAM                              
-               WHEN '00'                                      
-                   CONTINUE                                   
-               WHEN '10'                                      
-                   MOVE HIGH-VALUES TO FD-CHAVE-LANCAM        
-               WHEN OTHER                                     
-                   DISPLAY 'ERRO: ' WK-FS-LANCAM              
-                           ' O COMANDO READ LANCAM'           
-                     MOVE 12 TO RETURN-CODE                       
-                    STOP RUN                                     
-            END-EVALUATE.                                        
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-CLIENTES
+                           ' O COMANDO READ CLIENTES'
+                   MOVE '301-LER-CLIENTES' TO WK-ERRO-PARAGRAFO
+                   MOVE 'CLIENTES'         TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-CLIENTES     TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       302-LER-LANCAM.
+           READ ARQ-LANCAM.
+           EVALUATE WK-FS-LANCAM
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   MOVE HIGH-VALUES TO FD-CHAVE-LANCAM
+                   MOVE SPACES      TO FD-TIPO-LANCAM
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-LANCAM
+                           ' O COMANDO READ LANCAM'
+                   MOVE '302-LER-LANCAM' TO WK-ERRO-PARAGRAFO
+                   MOVE 'LANCAM'         TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-LANCAM     TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                     MOVE 12 TO RETURN-CODE
+                    STOP RUN
+            END-EVALUATE.
       *******************************************************   
         900-FINALIZAR SECTION.                                   
         901-FINALIZAR.                                           
-            CLOSE ARQ-CLIENTES.                                  
-            CLOSE ARQ-LANCAM.                                    
-            CLOSE ARQ-CLIENTEN.                                  
-            IF WK-FS-CLIENTEN NOT EQUAL '00'                     
-                DISPLAY 'ERRO ' WK-FS-CLIENTEN                   
-                        ' NO COMANDO CLOSE CLIENTEN'             
-                DISPLAY 'ERRO AO SALVAR ARQUIVO'                 
-                MOVE 12 TO RETURN-CODE                           
-            END-IF. 
\ No newline at end of file
+            CLOSE ARQ-CLIENTES.
+            CLOSE ARQ-LANCAM.
+            CLOSE ARQ-CLIENTEN.
+            CLOSE ARQ-REJEITADOS.
+            CLOSE ARQ-EXTRATO.
+            CLOSE ARQ-RELATORIO.
+            IF WK-FS-CLIENTEN NOT EQUAL '00'
+                DISPLAY 'ERRO ' WK-FS-CLIENTEN
+                        ' NO COMANDO CLOSE CLIENTEN'
+                DISPLAY 'ERRO AO SALVAR ARQUIVO'
+                MOVE '901-FINALIZAR' TO WK-ERRO-PARAGRAFO
+                MOVE 'CLIENTEN'      TO WK-ERRO-ARQUIVO
+                MOVE WK-FS-CLIENTEN  TO WK-ERRO-STATUS
+                PERFORM 903-GRAVAR-ERROLOG
+                MOVE 12 TO RETURN-CODE
+            END-IF.
+            IF WK-FS-REJEITADOS NOT EQUAL '00'
+                DISPLAY 'ERRO ' WK-FS-REJEITADOS
+                        ' NO COMANDO CLOSE REJEITADOS'
+                DISPLAY 'ERRO AO SALVAR ARQUIVO'
+                MOVE '901-FINALIZAR' TO WK-ERRO-PARAGRAFO
+                MOVE 'REJEITADOS'    TO WK-ERRO-ARQUIVO
+                MOVE WK-FS-REJEITADOS TO WK-ERRO-STATUS
+                PERFORM 903-GRAVAR-ERROLOG
+                MOVE 12 TO RETURN-CODE
+            END-IF.
+            IF WK-FS-EXTRATO NOT EQUAL '00'
+                DISPLAY 'ERRO ' WK-FS-EXTRATO
+                        ' NO COMANDO CLOSE EXTRATO'
+                DISPLAY 'ERRO AO SALVAR ARQUIVO'
+                MOVE '901-FINALIZAR' TO WK-ERRO-PARAGRAFO
+                MOVE 'EXTRATO'       TO WK-ERRO-ARQUIVO
+                MOVE WK-FS-EXTRATO   TO WK-ERRO-STATUS
+                PERFORM 903-GRAVAR-ERROLOG
+                MOVE 12 TO RETURN-CODE
+            END-IF.
+            IF WK-FS-RELATORIO NOT EQUAL '00'
+                DISPLAY 'ERRO ' WK-FS-RELATORIO
+                        ' NO COMANDO CLOSE RELATORIO'
+                DISPLAY 'ERRO AO SALVAR ARQUIVO'
+                MOVE '901-FINALIZAR' TO WK-ERRO-PARAGRAFO
+                MOVE 'RELATORIO'     TO WK-ERRO-ARQUIVO
+                MOVE WK-FS-RELATORIO TO WK-ERRO-STATUS
+                PERFORM 903-GRAVAR-ERROLOG
+                MOVE 12 TO RETURN-CODE
+            END-IF.
+            IF RETURN-CODE EQUAL ZEROS
+                PERFORM 902-LIMPAR-CHECKPOINT
+            END-IF.
+       902-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           IF WK-FS-CHECKPOINT NOT EQUAL '00'
+               DISPLAY 'ERRO ' WK-FS-CHECKPOINT
+                       ' NO COMANDO OPEN CHECKPOINT'
+               MOVE '902-LIMPAR-CHECKPOINT' TO WK-ERRO-PARAGRAFO
+               MOVE 'CHECKPOINT'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-CHECKPOINT        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+           CLOSE ARQ-CHECKPOINT.
+           IF WK-FS-CHECKPOINT NOT EQUAL '00'
+               DISPLAY 'ERRO ' WK-FS-CHECKPOINT
+                       ' NO COMANDO CLOSE CHECKPOINT'
+               MOVE '902-LIMPAR-CHECKPOINT' TO WK-ERRO-PARAGRAFO
+               MOVE 'CHECKPOINT'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-CHECKPOINT        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+       903-GRAVAR-ERROLOG.
+           CALL 'EAD71916' USING WK-ERROLOG-COM.
\ No newline at end of file
