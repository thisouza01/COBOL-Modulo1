@@ -1,57 +1,93 @@
-       IDENTIFICATION DIVISION.                   
-       PROGRAM-ID.    EAD71902.                   
-       AUTHOR.        THIAGO.                     
-      ***********************************         
-      *    EXIBIR BENVINDO AO COBOL *             
-      ***********************************         
-      *                                           
-       ENVIRONMENT DIVISION.                      
-      *                                           
-       DATA DIVISION.                             
-       WORKING-STORAGE SECTION.                   
-       01  DATA-SIST.                             
-           03 ANO-SIST    PIC 99    VALUE ZEROS.  
-           03 MES-SIST    PIC 99    VALUE ZEROS.  
-           03 DIA-SIST    PIC 99    VALUE ZEROS.  
-       01  DATA-EXIBE.                            
-           03 DIA-EXIBE   PIC 99    VALUE ZEROS.  
-           03 FILLER      PIC X     VALUE '/'.   
-           03 MES-EXIBE   PIC 99    VALUE ZEROS. 
-           03 FILLER      PIC XXX   VALUE '/20'. 
-           03 ANO-EXIBE   PIC 99    VALUE ZEROS. 
-       01  HORA-SIST.                            
-           03 HOR-SIST    PIC 99    VALUE ZEROS. 
-           03 MIN-SIST    PIC 99    VALUE ZEROS. 
-           03 SEG-SIST    PIC 99    VALUE ZEROS. 
-           03 CEN-SIST    PIC 99    VALUE ZEROS. 
-       01  HORA-EXIBE.                           
-           03 HOR-EXIBE   PIC 99    VALUE ZEROS. 
-           03 FILLER      PIC X     VALUE ':'.   
-           03 MIN-EXIBE   PIC 99    VALUE ZEROS. 
-           03 FILLER      PIC X     VALUE ':'.   
-           03 SEG-EXIBE   PIC 99    VALUE ZEROS. 
-           03 FILLER      PIC X     VALUE ':'.   
-           03 CEN-EXIBE   PIC 99    VALUE ZEROS.     
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EAD71902 IS INITIAL PROGRAM.
+       AUTHOR.        THIAGO.
+      ***********************************
+      *    EXIBIR BENVINDO AO COBOL *
+      ***********************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SESSIONLOG ASSIGN TO SESSIONLOG
+               FILE STATUS IS WK-FS-SESSIONLOG.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-SESSIONLOG
+            RECORDING MODE IS F.
+       01  REG-SESSIONLOG.
+           03 FD-NOME-LOG         PIC A(10).
+           03 FD-DATA-LOG         PIC X(10).
+           03 FD-HORA-LOG         PIC X(11).
+       WORKING-STORAGE SECTION.
+       77  WK-FS-SESSIONLOG  PIC XX            VALUE SPACES.
+       77  WK-DATA-HORA-ATUAL PIC X(21)        VALUE SPACES.
+       01  DATA-SIST.
+           03 ANO-SIST    PIC 9(4)  VALUE ZEROS.
+           03 MES-SIST    PIC 99    VALUE ZEROS.
+           03 DIA-SIST    PIC 99    VALUE ZEROS.
+       01  DATA-EXIBE.
+           03 DIA-EXIBE   PIC 99    VALUE ZEROS.
+           03 FILLER      PIC X     VALUE '/'.
+           03 MES-EXIBE   PIC 99    VALUE ZEROS.
+           03 FILLER      PIC X     VALUE '/'.
+           03 ANO-EXIBE   PIC 9(4)  VALUE ZEROS.
+       01  HORA-SIST.
+           03 HOR-SIST    PIC 99    VALUE ZEROS.
+           03 MIN-SIST    PIC 99    VALUE ZEROS.
+           03 SEG-SIST    PIC 99    VALUE ZEROS.
+           03 CEN-SIST    PIC 99    VALUE ZEROS.
+       01  HORA-EXIBE.
+           03 HOR-EXIBE   PIC 99    VALUE ZEROS.
+           03 FILLER      PIC X     VALUE ':'.
+           03 MIN-EXIBE   PIC 99    VALUE ZEROS.
+           03 FILLER      PIC X     VALUE ':'.
+           03 SEG-EXIBE   PIC 99    VALUE ZEROS.
+           03 FILLER      PIC X     VALUE ':'.
+           03 CEN-EXIBE   PIC 99    VALUE ZEROS.
         77  NOME           PIC A(10) VALUE SPACES.
-      *                                          
-       PROCEDURE DIVISION.                       
-       UNICA SECTION.                            
-       INICIO.                                   
-           ACCEPT NOME FROM SYSIN.               
-           ACCEPT DATA-SIST FROM DATE.           
-           ACCEPT HORA-SIST FROM TIME.           
-                                                 
-           MOVE DIA-SIST TO DIA-EXIBE.           
-           MOVE MES-SIST TO MES-EXIBE.           
-           MOVE ANO-SIST TO ANO-EXIBE.           
-                                                 
-           MOVE HOR-SIST TO HOR-EXIBE.           
-           MOVE MIN-SIST TO MIN-EXIBE.           
-           MOVE SEG-SIST TO SEG-EXIBE.           
-           MOVE CEN-SIST TO CEN-EXIBE.           
-                                              
-           DISPLAY 'OLA ' NOME                  
-                   ', BENVINDO AO CURSO COBOL'. 
-           DISPLAY 'A DATA EH : ' DATA-EXIBE.   
-           DISPLAY 'HORA : ' HORA-EXIBE.        
-           STOP RUN.                                    
\ No newline at end of file
+      *
+       PROCEDURE DIVISION.
+       UNICA SECTION.
+       INICIO.
+           ACCEPT NOME FROM SYSIN.
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-HORA-ATUAL.
+           MOVE WK-DATA-HORA-ATUAL(1:4) TO ANO-SIST.
+           MOVE WK-DATA-HORA-ATUAL(5:2) TO MES-SIST.
+           MOVE WK-DATA-HORA-ATUAL(7:2) TO DIA-SIST.
+           ACCEPT HORA-SIST FROM TIME.
+
+           MOVE DIA-SIST TO DIA-EXIBE.
+           MOVE MES-SIST TO MES-EXIBE.
+           MOVE ANO-SIST TO ANO-EXIBE.
+
+           MOVE HOR-SIST TO HOR-EXIBE.
+           MOVE MIN-SIST TO MIN-EXIBE.
+           MOVE SEG-SIST TO SEG-EXIBE.
+           MOVE CEN-SIST TO CEN-EXIBE.
+
+           DISPLAY 'OLA ' NOME
+                   ', BENVINDO AO CURSO COBOL'.
+           DISPLAY 'A DATA EH : ' DATA-EXIBE.
+           DISPLAY 'HORA : ' HORA-EXIBE.
+           PERFORM GRAVAR-SESSIONLOG.
+           GOBACK.
+       GRAVAR-SESSIONLOG.
+           OPEN EXTEND ARQ-SESSIONLOG.
+           IF WK-FS-SESSIONLOG EQUAL '05' OR WK-FS-SESSIONLOG EQUAL '35'
+               OPEN OUTPUT ARQ-SESSIONLOG
+           END-IF.
+           EVALUATE WK-FS-SESSIONLOG
+               WHEN '00'
+                   MOVE NOME       TO FD-NOME-LOG
+                   MOVE DATA-EXIBE TO FD-DATA-LOG
+                   MOVE HORA-EXIBE TO FD-HORA-LOG
+                   WRITE REG-SESSIONLOG
+                   CLOSE ARQ-SESSIONLOG
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-SESSIONLOG
+                           ' O COMANDO OPEN SESSIONLOG'
+           END-EVALUATE.
