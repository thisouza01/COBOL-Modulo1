@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EAD71916.
+       AUTHOR.        THIAGO.
+      ********************************************************
+      *  GRAVAR ERRO DE FILE STATUS NO ERROLOG COMPARTILHADO *
+      ********************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ERROLOG ASSIGN TO ERROLOG
+               FILE STATUS IS WK-FS-ERROLOG.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-ERROLOG
+            RECORDING MODE IS F.
+       01  REG-ERROLOG.
+           03 FD-ERRO-DATA        PIC X(10).
+           03 FD-ERRO-HORA        PIC X(11).
+           03 FD-ERRO-PROGRAMA    PIC X(8).
+           03 FD-ERRO-PARAGRAFO   PIC X(22).
+           03 FD-ERRO-ARQUIVO     PIC X(20).
+           03 FD-ERRO-STATUS      PIC XX.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-ERROLOG      PIC XX            VALUE SPACES.
+       77  WK-DATA-HORA-ATUAL PIC X(21)         VALUE SPACES.
+       01  WK-DATA-ATUAL.
+           03 WK-ANO-ATUAL        PIC 9(4).
+           03 WK-MES-ATUAL        PIC 99.
+           03 WK-DIA-ATUAL        PIC 99.
+       01  WK-DATA-ERRO-EXIBE.
+           03 WK-DIA-ERRO-EXIBE   PIC 99.
+           03 FILLER              PIC X     VALUE '/'.
+           03 WK-MES-ERRO-EXIBE   PIC 99.
+           03 FILLER              PIC X     VALUE '/'.
+           03 WK-ANO-ERRO-EXIBE   PIC 9(4).
+       01  WK-HORA-ATUAL.
+           03 WK-HOR-ATUAL        PIC 99.
+           03 WK-MIN-ATUAL        PIC 99.
+           03 WK-SEG-ATUAL        PIC 99.
+           03 WK-CEN-ATUAL        PIC 99.
+       01  WK-HORA-ERRO-EXIBE.
+           03 WK-HOR-ERRO-EXIBE   PIC 99.
+           03 FILLER              PIC X     VALUE ':'.
+           03 WK-MIN-ERRO-EXIBE   PIC 99.
+           03 FILLER              PIC X     VALUE ':'.
+           03 WK-SEG-ERRO-EXIBE   PIC 99.
+           03 FILLER              PIC X     VALUE ':'.
+           03 WK-CEN-ERRO-EXIBE   PIC 99.
+       LINKAGE SECTION.
+       01  LK-ERROLOG-COM.
+           05 LK-ERRO-PROGRAMA    PIC X(8).
+           05 LK-ERRO-PARAGRAFO   PIC X(22).
+           05 LK-ERRO-ARQUIVO     PIC X(20).
+           05 LK-ERRO-STATUS      PIC XX.
+      *
+       PROCEDURE DIVISION USING LK-ERROLOG-COM.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR.
+           PERFORM 901-FINALIZAR.
+           GOBACK.
+      *******************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-HORA-ATUAL.
+           MOVE WK-DATA-HORA-ATUAL(1:4) TO WK-ANO-ATUAL.
+           MOVE WK-DATA-HORA-ATUAL(5:2) TO WK-MES-ATUAL.
+           MOVE WK-DATA-HORA-ATUAL(7:2) TO WK-DIA-ATUAL.
+           MOVE WK-DIA-ATUAL TO WK-DIA-ERRO-EXIBE.
+           MOVE WK-MES-ATUAL TO WK-MES-ERRO-EXIBE.
+           MOVE WK-ANO-ATUAL TO WK-ANO-ERRO-EXIBE.
+           ACCEPT WK-HORA-ATUAL FROM TIME.
+           MOVE WK-HOR-ATUAL TO WK-HOR-ERRO-EXIBE.
+           MOVE WK-MIN-ATUAL TO WK-MIN-ERRO-EXIBE.
+           MOVE WK-SEG-ATUAL TO WK-SEG-ERRO-EXIBE.
+           MOVE WK-CEN-ATUAL TO WK-CEN-ERRO-EXIBE.
+           OPEN EXTEND ARQ-ERROLOG.
+           IF WK-FS-ERROLOG EQUAL '05' OR WK-FS-ERROLOG EQUAL '35'
+               OPEN OUTPUT ARQ-ERROLOG
+           END-IF.
+      *******************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           EVALUATE WK-FS-ERROLOG
+               WHEN '00'
+                   MOVE WK-DATA-ERRO-EXIBE TO FD-ERRO-DATA
+                   MOVE WK-HORA-ERRO-EXIBE TO FD-ERRO-HORA
+                   MOVE LK-ERRO-PROGRAMA   TO FD-ERRO-PROGRAMA
+                   MOVE LK-ERRO-PARAGRAFO  TO FD-ERRO-PARAGRAFO
+                   MOVE LK-ERRO-ARQUIVO    TO FD-ERRO-ARQUIVO
+                   MOVE LK-ERRO-STATUS     TO FD-ERRO-STATUS
+                   WRITE REG-ERROLOG
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-ERROLOG
+                           ' O COMANDO OPEN ERROLOG'
+           END-EVALUATE.
+      *******************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           IF WK-FS-ERROLOG EQUAL '00'
+               CLOSE ARQ-ERROLOG
+           END-IF.
