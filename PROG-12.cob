@@ -1,83 +1,555 @@
-       IDENTIFICATION DIVISION.                             
-       PROGRAM-ID.    EAD71912.                             
-       AUTHOR.        THIAGO.                               
-      ***************************************************   
-      *    EXIBIR TOTAL DE VENDAS POR MES USANDO TABELA *   
-      ***************************************************   
-      *                                                     
-       ENVIRONMENT DIVISION.                                
-       CONFIGURATION SECTION.                               
-       SPECIAL-NAMES.                                       
-           DECIMAL-POINT IS COMMA.                          
-       INPUT-OUTPUT SECTION.                                
-       FILE-CONTROL.                                        
-           SELECT ARQ-VENDAS ASSIGN TO VENDAS               
-               FILE STATUS IS WK-FS-VENDAS.                 
-      *                                                     
-       DATA DIVISION.                                       
-        FILE SECTION.                                           
-       FD   ARQ-VENDAS                                         
-            RECORDING MODE IS F.                               
-       01  REG-VENDAS.                                         
-           05 FD-NOTA                     PIC 9(06).           
-           05 FD-MES                      PIC 99.              
-           05 FD-VALOR                    PIC 9(6)V99.         
-       WORKING-STORAGE SECTION.                                
-       01  TABELA-TOTAIS.                                      
-           03 TOTAL           PIC 9(08)V99 OCCURS 12 TIMES.    
-       77  WK-TOT-EDIT        PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.   
-       77  WK-MES             PIC 99            VALUE ZEROS.   
-       77  WK-FS-VENDAS       PIC XX            VALUE SPACES.  
-       PROCEDURE DIVISION.                                     
-       000-PRINCIPAL SECTION.                                  
-       001-PRINCIPAL.                                          
-           PERFORM 101-INICIAR.                                
-             PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS = '10'.         
-            PERFORM 901-FINALIZAR.                                   
-            STOP RUN.                                                
-      *******************************************************       
-        100-INICIAR SECTION.                                         
-        101-INICIAR.                                                 
-            OPEN INPUT ARQ-VENDAS.                                   
-            EVALUATE WK-FS-VENDAS                                    
-                WHEN '00'                                            
-                    PERFORM 301-LER-VENDAS                           
-                WHEN '35'                                            
-                    DISPLAY 'ARQUIVO VENDAS NAO ENCONTRADO'          
-                    MOVE 12 TO RETURN-CODE                           
-                    STOP RUN                                         
-                WHEN OTHER                                           
-                    DISPLAY 'ERRO: ' WK-FS-VENDAS                    
-                            ' O COMANDO OPEN VENDAS'                 
-                    MOVE 12 TO RETURN-CODE                       
-                   STOP RUN                                     
-           END-EVALUATE.                                        
-      *******************************************************   
-       200-PROCESSAR SECTION.                                   
-       201-PROCESSAR.                                           
-           ADD FD-VALOR TO TOTAL(FD-MES).                       
-           PERFORM 301-LER-VENDAS.                              
-      *******************************************************   
-       300-LER-VENDAS SECTION.                                  
-       301-LER-VENDAS.                                          
-           READ ARQ-VENDAS.                                     
-           EVALUATE WK-FS-VENDAS                                
-               WHEN '00'                                        
-                   CONTINUE                                     
-               WHEN '10'                                        
-                   CONTINUE                                     
-                WHEN OTHER                                        
-                   DISPLAY 'ERRO: ' WK-FS-VENDAS                 
-                           ' O COMANDO READ VENDAS'              
-                   MOVE 12 TO RETURN-CODE                        
-                   STOP RUN                                      
-           END-EVALUATE.                                         
-      *******************************************************    
-       900-FINALIZAR SECTION.                                    
-       901-FINALIZAR.                                            
-           PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12  
-               MOVE TOTAL(WK-MES) TO WK-TOT-EDIT                 
-               DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES          
-                       ' = ' WK-TOT-EDIT                         
-           END-PERFORM.                                          
-           CLOSE ARQ-VENDAS.                                                    
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EAD71912 IS INITIAL PROGRAM.
+       AUTHOR.        THIAGO.
+      ***************************************************
+      *    EXIBIR TOTAL DE VENDAS POR MES USANDO TABELA *
+      ***************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VENDAS ASSIGN TO VENDAS
+               FILE STATUS IS WK-FS-VENDAS.
+           SELECT ARQ-REJVENDAS ASSIGN TO REJVENDAS
+               FILE STATUS IS WK-FS-REJVENDAS.
+           SELECT ARQ-RELATORIO ASSIGN TO RELATORIO
+               FILE STATUS IS WK-FS-RELATORIO.
+      *
+       DATA DIVISION.
+        FILE SECTION.
+       FD   ARQ-VENDAS
+            RECORDING MODE IS F.
+       01  REG-VENDAS.
+           05 FD-NOTA                     PIC 9(06).
+           05 FD-ANO                      PIC 9(4).
+           05 FD-MES                      PIC 99.
+           05 FD-VENDEDOR                 PIC 9(4).
+           05 FD-VALOR                    PIC 9(6)V99.
+       FD   ARQ-REJVENDAS
+            RECORDING MODE IS F.
+       01  REG-REJVENDAS.
+           05 FD-NOTA-REJ                 PIC 9(06).
+           05 FD-MES-REJ                  PIC 99.
+           05 FD-MOTIVO-REJVENDAS         PIC XX.
+       FD   ARQ-RELATORIO
+            RECORDING MODE IS F.
+       01  REG-RELATORIO                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  TABELA-ANOS.
+           03 ANO-ENTRY OCCURS 10 TIMES INDEXED BY IDX-ANO.
+               05 TAB-ANO          PIC 9(4)      VALUE ZEROS.
+               05 TAB-MES-TOTAIS   PIC 9(08)V99  VALUE ZEROS
+                                   OCCURS 12 TIMES
+                                   INDEXED BY IDX-MES.
+       01  TABELA-VENDEDORES.
+           03 VEND-ENTRY OCCURS 50 TIMES INDEXED BY IDX-VEND.
+               05 TAB-VENDEDOR      PIC 9(4)      VALUE ZEROS.
+               05 TAB-VEND-ANO-TOTAIS OCCURS 10 TIMES
+                                   INDEXED BY IDX-ANO-VEND.
+                   10 TAB-VEND-MES-TOTAIS PIC 9(08)V99 VALUE ZEROS
+                                       OCCURS 12 TIMES
+                                       INDEXED BY IDX-VMES.
+       77  WK-QTD-ANOS        PIC 99            VALUE ZEROS.
+       77  WK-QTD-VEND        PIC 99            VALUE ZEROS.
+       77  WK-MES-VALIDO      PIC X             VALUE 'S'.
+       77  WK-ANO-VALIDO      PIC X             VALUE 'S'.
+       77  WK-VEND-VALIDO     PIC X             VALUE 'S'.
+       77  WK-MES             PIC 99            VALUE ZEROS.
+       77  WK-FS-VENDAS       PIC XX            VALUE SPACES.
+       77  WK-FS-REJVENDAS    PIC XX            VALUE SPACES.
+       77  WK-FS-RELATORIO    PIC XX            VALUE SPACES.
+       77  WK-GRAN-TOTAL      PIC 9(9)V99       VALUE ZEROS.
+       77  WK-GRAN-TOTAL-EDIT PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-MEDIA           PIC 9(9)V99       VALUE ZEROS.
+       77  WK-MES-MAIOR       PIC 99            VALUE ZEROS.
+       77  WK-MES-MENOR       PIC 99            VALUE ZEROS.
+       77  WK-VALOR-MAIOR     PIC 9(9)V99       VALUE ZEROS.
+       77  WK-VALOR-MENOR     PIC 9(9)V99       VALUE ZEROS.
+       77  WK-VALOR-MAIOR-EDIT PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-VALOR-MENOR-EDIT PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-DATA-HORA-ATUAL PIC X(21)         VALUE SPACES.
+       01  WK-ERROLOG-COM.
+           05 WK-ERRO-PROGRAMA            PIC X(8)  VALUE 'EAD71912'.
+           05 WK-ERRO-PARAGRAFO           PIC X(22) VALUE SPACES.
+           05 WK-ERRO-ARQUIVO             PIC X(20) VALUE SPACES.
+           05 WK-ERRO-STATUS              PIC XX    VALUE SPACES.
+       01  WK-DATA-RELATORIO.
+           03 WK-DATA-REL-ANO     PIC 9(4).
+           03 WK-DATA-REL-MES     PIC 99.
+           03 WK-DATA-REL-DIA     PIC 99.
+       01  WK-LINHA-CAB-ANO.
+           03 FILLER              PIC X(20) VALUE 'RELATORIO DE VENDAS'.
+           03 FILLER              PIC X(6)  VALUE ' ANO: '.
+           03 WK-CAB-ANO          PIC 9(4).
+       01  WK-LINHA-CAB-DATA.
+           03 FILLER              PIC X(20) VALUE 'DATA DO RELATORIO: '.
+           03 WK-CAB-DIA          PIC Z9.
+           03 FILLER              PIC X(1)  VALUE '/'.
+           03 WK-CAB-MES          PIC Z9.
+           03 FILLER              PIC X(1)  VALUE '/'.
+           03 WK-CAB-ANO-REL      PIC 9(4).
+       01  WK-LINHA-TITULO.
+           03 FILLER              PIC X(6)  VALUE 'MES'.
+           03 FILLER              PIC X(20) VALUE 'TOTAL DE VENDAS'.
+       01  WK-LINHA-MES-DET.
+           03 FILLER              PIC X(3)  VALUE SPACES.
+           03 WK-DET-MES          PIC ZZ.
+           03 FILLER              PIC X(1)  VALUE SPACES.
+           03 WK-DET-MES-ABREV    PIC X(3).
+           03 FILLER              PIC X(2)  VALUE SPACES.
+           03 WK-DET-VALOR        PIC ZZZ.ZZZ.ZZ9,99.
+       01  WK-LINHA-TOTAL-ANO.
+           03 FILLER              PIC X(20) VALUE 'TOTAL DO ANO = '.
+           03 WK-LIN-TOTAL-ANO    PIC ZZZ.ZZZ.ZZ9,99.
+       01  WK-LINHA-MEDIA.
+           03 FILLER              PIC X(25) VALUE 'MEDIA MENSAL = '.
+           03 WK-LIN-MEDIA        PIC ZZZ.ZZZ.ZZ9,99.
+       01  WK-LINHA-MAIOR.
+           03 FILLER              PIC X(20) VALUE 'MAIOR MES = '.
+           03 WK-LIN-MAIOR-MES    PIC ZZ.
+           03 FILLER              PIC X(4)  VALUE ' = '.
+           03 WK-LIN-MAIOR-VALOR  PIC ZZZ.ZZZ.ZZ9,99.
+       01  WK-LINHA-MENOR.
+           03 FILLER              PIC X(20) VALUE 'MENOR MES = '.
+           03 WK-LIN-MENOR-MES    PIC ZZ.
+           03 FILLER              PIC X(4)  VALUE ' = '.
+           03 WK-LIN-MENOR-VALOR  PIC ZZZ.ZZZ.ZZ9,99.
+       01  WK-LINHA-CAB-VENDEDORES.
+           03 FILLER              PIC X(40) VALUE
+                  'TOTAL DE VENDAS POR VENDEDOR'.
+       01  WK-LINHA-VENDEDOR-DET.
+           03 FILLER              PIC X(12) VALUE 'VENDEDOR '.
+           03 WK-DET-VENDEDOR     PIC 9(4).
+           03 FILLER              PIC X(6)  VALUE SPACES.
+           03 WK-DET-VEND-VALOR   PIC ZZZ.ZZZ.ZZ9,99.
+       01  WK-LINHA-VENDEDOR-ANO.
+           03 FILLER              PIC X(16) VALUE SPACES.
+           03 FILLER              PIC X(6)  VALUE ' ANO: '.
+           03 WK-VEND-CAB-ANO     PIC 9(4).
+       01  WK-LINHA-VENDEDOR-MES-DET.
+           03 FILLER              PIC X(6)  VALUE SPACES.
+           03 WK-VEND-DET-MES     PIC ZZ.
+           03 FILLER              PIC X(1)  VALUE SPACES.
+           03 WK-VEND-DET-MES-ABREV PIC X(3).
+           03 FILLER              PIC X(5)  VALUE SPACES.
+           03 WK-VEND-DET-VALOR   PIC ZZZ.ZZZ.ZZ9,99.
+       01  WK-AREA-MESES-COM.
+           05 WK-COD-MES-COM            PIC 99.
+           05 WK-COD-DIASEM-COM         PIC 9.
+           05 WK-NOME-MES-COM           PIC X(9).
+           05 WK-NOME-DIASEM-COM        PIC X(13).
+           05 WK-ABREV-MES-COM          PIC X(3).
+           05 WK-ABREV-DIASEM-COM       PIC X(3).
+           05 WK-IDIOMA-COM             PIC X.
+           05 WK-DATA-COM               PIC 9(8).
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+             PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS = '10'.
+            PERFORM 901-FINALIZAR.
+            GOBACK.
+      *******************************************************
+        100-INICIAR SECTION.
+        101-INICIAR.
+            OPEN INPUT ARQ-VENDAS.
+            PERFORM 102-ABRIR-REJVENDAS.
+            PERFORM 103-ABRIR-RELATORIO.
+            EVALUATE WK-FS-VENDAS
+                WHEN '00'
+                    PERFORM 301-LER-VENDAS
+                WHEN '35'
+                    DISPLAY 'ARQUIVO VENDAS NAO ENCONTRADO'
+                    MOVE 12 TO RETURN-CODE
+                    STOP RUN
+                WHEN OTHER
+                    DISPLAY 'ERRO: ' WK-FS-VENDAS
+                            ' O COMANDO OPEN VENDAS'
+                    MOVE '101-INICIAR' TO WK-ERRO-PARAGRAFO
+                    MOVE 'VENDAS'      TO WK-ERRO-ARQUIVO
+                    MOVE WK-FS-VENDAS  TO WK-ERRO-STATUS
+                    PERFORM 903-GRAVAR-ERROLOG
+                    MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       102-ABRIR-REJVENDAS.
+           OPEN OUTPUT ARQ-REJVENDAS.
+           EVALUATE WK-FS-REJVENDAS
+               WHEN '00'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-REJVENDAS
+                           ' O COMANDO OPEN REJVENDAS'
+                   MOVE '102-ABRIR-REJVENDAS' TO WK-ERRO-PARAGRAFO
+                   MOVE 'REJVENDAS'           TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-REJVENDAS       TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       103-ABRIR-RELATORIO.
+           OPEN OUTPUT ARQ-RELATORIO.
+           EVALUATE WK-FS-RELATORIO
+               WHEN '00'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                           ' O COMANDO OPEN RELATORIO'
+                   MOVE '103-ABRIR-RELATORIO' TO WK-ERRO-PARAGRAFO
+                   MOVE 'RELATORIO'           TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-RELATORIO       TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      *******************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           PERFORM 202-VALIDAR-MES.
+           IF WK-MES-VALIDO EQUAL 'S'
+               PERFORM 203-LOCALIZAR-ANO
+               IF WK-ANO-VALIDO EQUAL 'S'
+                   ADD FD-VALOR TO TAB-MES-TOTAIS(IDX-ANO, FD-MES)
+                   PERFORM 204-LOCALIZAR-VENDEDOR
+                   IF WK-VEND-VALIDO EQUAL 'S'
+                       ADD FD-VALOR
+                           TO TAB-VEND-MES-TOTAIS(IDX-VEND, IDX-ANO,
+                                                   FD-MES)
+                   ELSE
+                       MOVE '03' TO FD-MOTIVO-REJVENDAS
+                       PERFORM 205-GRAVAR-REJVENDAS
+                   END-IF
+               ELSE
+                   MOVE '02' TO FD-MOTIVO-REJVENDAS
+                   PERFORM 205-GRAVAR-REJVENDAS
+               END-IF
+           ELSE
+               MOVE '01' TO FD-MOTIVO-REJVENDAS
+               PERFORM 205-GRAVAR-REJVENDAS
+           END-IF.
+           PERFORM 301-LER-VENDAS.
+       202-VALIDAR-MES.
+           IF FD-MES < 1 OR FD-MES > 12
+               MOVE 'N' TO WK-MES-VALIDO
+           ELSE
+               MOVE 'S' TO WK-MES-VALIDO
+           END-IF.
+       203-LOCALIZAR-ANO.
+           MOVE 'S' TO WK-ANO-VALIDO.
+           SET IDX-ANO TO 1.
+           SEARCH ANO-ENTRY
+               AT END
+                   IF WK-QTD-ANOS NOT < 10
+                       MOVE 'N' TO WK-ANO-VALIDO
+                   ELSE
+                       ADD 1 TO WK-QTD-ANOS
+                       SET IDX-ANO TO WK-QTD-ANOS
+                       MOVE FD-ANO TO TAB-ANO(IDX-ANO)
+                   END-IF
+               WHEN TAB-ANO(IDX-ANO) EQUAL FD-ANO
+                   CONTINUE
+           END-SEARCH.
+       204-LOCALIZAR-VENDEDOR.
+           MOVE 'S' TO WK-VEND-VALIDO.
+           SET IDX-VEND TO 1.
+           SEARCH VEND-ENTRY
+               AT END
+                   IF WK-QTD-VEND NOT < 50
+                       MOVE 'N' TO WK-VEND-VALIDO
+                   ELSE
+                       ADD 1 TO WK-QTD-VEND
+                       SET IDX-VEND TO WK-QTD-VEND
+                       MOVE FD-VENDEDOR TO TAB-VENDEDOR(IDX-VEND)
+                   END-IF
+               WHEN TAB-VENDEDOR(IDX-VEND) EQUAL FD-VENDEDOR
+                   CONTINUE
+           END-SEARCH.
+       205-GRAVAR-REJVENDAS.
+           MOVE FD-NOTA TO FD-NOTA-REJ.
+           MOVE FD-MES  TO FD-MES-REJ.
+           WRITE REG-REJVENDAS.
+           IF WK-FS-REJVENDAS NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-REJVENDAS
+                       ' O COMANDO WRITE REJVENDAS'
+               MOVE '205-GRAVAR-REJVEND' TO WK-ERRO-PARAGRAFO
+               MOVE 'REJVENDAS'           TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-REJVENDAS       TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      *******************************************************
+       300-LER-VENDAS SECTION.
+       301-LER-VENDAS.
+           READ ARQ-VENDAS.
+           EVALUATE WK-FS-VENDAS
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+                WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-VENDAS
+                           ' O COMANDO READ VENDAS'
+                   MOVE '301-LER-VENDAS' TO WK-ERRO-PARAGRAFO
+                   MOVE 'VENDAS'         TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-VENDAS     TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      *******************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-HORA-ATUAL.
+           MOVE WK-DATA-HORA-ATUAL(1:4) TO WK-DATA-REL-ANO.
+           MOVE WK-DATA-HORA-ATUAL(5:2) TO WK-DATA-REL-MES.
+           MOVE WK-DATA-HORA-ATUAL(7:2) TO WK-DATA-REL-DIA.
+           PERFORM VARYING IDX-ANO FROM 1 BY 1
+                   UNTIL IDX-ANO > WK-QTD-ANOS
+               PERFORM 902-GRAVAR-RELATORIO-ANO
+           END-PERFORM.
+           PERFORM 905-GRAVAR-RELATORIO-VENDEDORES.
+           CLOSE ARQ-VENDAS.
+           CLOSE ARQ-REJVENDAS.
+           CLOSE ARQ-RELATORIO.
+           IF WK-FS-REJVENDAS NOT EQUAL '00'
+               DISPLAY 'ERRO ' WK-FS-REJVENDAS
+                       ' NO COMANDO CLOSE REJVENDAS'
+               MOVE '901-FINALIZAR' TO WK-ERRO-PARAGRAFO
+               MOVE 'REJVENDAS'     TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-REJVENDAS TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+           IF WK-FS-RELATORIO NOT EQUAL '00'
+               DISPLAY 'ERRO ' WK-FS-RELATORIO
+                       ' NO COMANDO CLOSE RELATORIO'
+               MOVE '901-FINALIZAR' TO WK-ERRO-PARAGRAFO
+               MOVE 'RELATORIO'     TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-RELATORIO TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+       902-GRAVAR-RELATORIO-ANO.
+           MOVE TAB-ANO(IDX-ANO) TO WK-CAB-ANO.
+           MOVE WK-LINHA-CAB-ANO TO REG-RELATORIO.
+           WRITE REG-RELATORIO AFTER ADVANCING PAGE.
+           IF WK-FS-RELATORIO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                       ' O COMANDO WRITE RELATORIO'
+               MOVE '902-GRAVAR-RELATORIO' TO WK-ERRO-PARAGRAFO
+               MOVE 'RELATORIO'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-RELATORIO        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WK-DATA-REL-DIA TO WK-CAB-DIA.
+           MOVE WK-DATA-REL-MES TO WK-CAB-MES.
+           MOVE WK-DATA-REL-ANO TO WK-CAB-ANO-REL.
+           MOVE WK-LINHA-CAB-DATA TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           IF WK-FS-RELATORIO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                       ' O COMANDO WRITE RELATORIO'
+               MOVE '902-GRAVAR-RELATORIO' TO WK-ERRO-PARAGRAFO
+               MOVE 'RELATORIO'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-RELATORIO        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WK-LINHA-TITULO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           IF WK-FS-RELATORIO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                       ' O COMANDO WRITE RELATORIO'
+               MOVE '902-GRAVAR-RELATORIO' TO WK-ERRO-PARAGRAFO
+               MOVE 'RELATORIO'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-RELATORIO        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE ZEROS TO WK-GRAN-TOTAL.
+           MOVE ZEROS TO WK-VALOR-MAIOR.
+           MOVE ZEROS TO WK-MES-MAIOR.
+           MOVE ZEROS TO WK-MES-MENOR.
+           PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
+               MOVE WK-MES TO WK-DET-MES
+               MOVE WK-MES TO WK-COD-MES-COM
+               PERFORM 906-OBTER-ABREV-MES
+               MOVE WK-ABREV-MES-COM TO WK-DET-MES-ABREV
+               MOVE TAB-MES-TOTAIS(IDX-ANO, WK-MES) TO WK-DET-VALOR
+               MOVE WK-LINHA-MES-DET TO REG-RELATORIO
+               WRITE REG-RELATORIO
+               IF WK-FS-RELATORIO NOT EQUAL '00'
+                   DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                           ' O COMANDO WRITE RELATORIO'
+                   MOVE '902-GRAVAR-RELATORIO' TO WK-ERRO-PARAGRAFO
+                   MOVE 'RELATORIO'            TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-RELATORIO        TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD TAB-MES-TOTAIS(IDX-ANO, WK-MES) TO WK-GRAN-TOTAL
+               IF WK-MES-MAIOR EQUAL ZEROS
+                   MOVE WK-MES TO WK-MES-MAIOR
+                   MOVE WK-MES TO WK-MES-MENOR
+                   MOVE TAB-MES-TOTAIS(IDX-ANO, WK-MES)
+                        TO WK-VALOR-MAIOR
+                   MOVE TAB-MES-TOTAIS(IDX-ANO, WK-MES)
+                        TO WK-VALOR-MENOR
+               END-IF
+               IF TAB-MES-TOTAIS(IDX-ANO, WK-MES) > WK-VALOR-MAIOR
+                   MOVE TAB-MES-TOTAIS(IDX-ANO, WK-MES)
+                        TO WK-VALOR-MAIOR
+                   MOVE WK-MES TO WK-MES-MAIOR
+               END-IF
+               IF TAB-MES-TOTAIS(IDX-ANO, WK-MES) < WK-VALOR-MENOR
+                   MOVE TAB-MES-TOTAIS(IDX-ANO, WK-MES)
+                        TO WK-VALOR-MENOR
+                   MOVE WK-MES TO WK-MES-MENOR
+               END-IF
+           END-PERFORM.
+           MOVE WK-GRAN-TOTAL TO WK-LIN-TOTAL-ANO.
+           MOVE WK-LINHA-TOTAL-ANO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           IF WK-FS-RELATORIO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                       ' O COMANDO WRITE RELATORIO'
+               MOVE '902-GRAVAR-RELATORIO' TO WK-ERRO-PARAGRAFO
+               MOVE 'RELATORIO'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-RELATORIO        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           COMPUTE WK-MEDIA ROUNDED = WK-GRAN-TOTAL / 12.
+           MOVE WK-MEDIA TO WK-LIN-MEDIA.
+           MOVE WK-LINHA-MEDIA TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           IF WK-FS-RELATORIO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                       ' O COMANDO WRITE RELATORIO'
+               MOVE '902-GRAVAR-RELATORIO' TO WK-ERRO-PARAGRAFO
+               MOVE 'RELATORIO'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-RELATORIO        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WK-MES-MAIOR TO WK-LIN-MAIOR-MES.
+           MOVE WK-VALOR-MAIOR TO WK-LIN-MAIOR-VALOR.
+           MOVE WK-LINHA-MAIOR TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           IF WK-FS-RELATORIO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                       ' O COMANDO WRITE RELATORIO'
+               MOVE '902-GRAVAR-RELATORIO' TO WK-ERRO-PARAGRAFO
+               MOVE 'RELATORIO'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-RELATORIO        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WK-MES-MENOR TO WK-LIN-MENOR-MES.
+           MOVE WK-VALOR-MENOR TO WK-LIN-MENOR-VALOR.
+           MOVE WK-LINHA-MENOR TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           IF WK-FS-RELATORIO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                       ' O COMANDO WRITE RELATORIO'
+               MOVE '902-GRAVAR-RELATORIO' TO WK-ERRO-PARAGRAFO
+               MOVE 'RELATORIO'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-RELATORIO        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WK-GRAN-TOTAL TO WK-GRAN-TOTAL-EDIT.
+           DISPLAY 'TOTAL DE VENDAS DO ANO ' TAB-ANO(IDX-ANO)
+                   ' = ' WK-GRAN-TOTAL-EDIT.
+       905-GRAVAR-RELATORIO-VENDEDORES.
+           MOVE WK-LINHA-CAB-VENDEDORES TO REG-RELATORIO.
+           WRITE REG-RELATORIO AFTER ADVANCING PAGE.
+           IF WK-FS-RELATORIO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                       ' O COMANDO WRITE RELATORIO'
+               MOVE '905-GRAVAR-RELATORIO' TO WK-ERRO-PARAGRAFO
+               MOVE 'RELATORIO'            TO WK-ERRO-ARQUIVO
+               MOVE WK-FS-RELATORIO        TO WK-ERRO-STATUS
+               PERFORM 903-GRAVAR-ERROLOG
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM VARYING IDX-VEND FROM 1 BY 1
+                   UNTIL IDX-VEND > WK-QTD-VEND
+               MOVE TAB-VENDEDOR(IDX-VEND) TO WK-DET-VENDEDOR
+               MOVE ZEROS TO WK-GRAN-TOTAL
+               PERFORM VARYING IDX-ANO-VEND FROM 1 BY 1
+                       UNTIL IDX-ANO-VEND > WK-QTD-ANOS
+                   MOVE TAB-ANO(IDX-ANO-VEND) TO WK-VEND-CAB-ANO
+                   MOVE WK-LINHA-VENDEDOR-ANO TO REG-RELATORIO
+                   WRITE REG-RELATORIO
+                   IF WK-FS-RELATORIO NOT EQUAL '00'
+                       DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                               ' O COMANDO WRITE RELATORIO'
+                       MOVE '905-GRAVAR-RELATORIO' TO WK-ERRO-PARAGRAFO
+                       MOVE 'RELATORIO'            TO WK-ERRO-ARQUIVO
+                       MOVE WK-FS-RELATORIO        TO WK-ERRO-STATUS
+                       PERFORM 903-GRAVAR-ERROLOG
+                       MOVE 12 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
+                       MOVE WK-MES TO WK-VEND-DET-MES
+                       MOVE WK-MES TO WK-COD-MES-COM
+                       PERFORM 906-OBTER-ABREV-MES
+                       MOVE WK-ABREV-MES-COM TO WK-VEND-DET-MES-ABREV
+                       MOVE TAB-VEND-MES-TOTAIS(IDX-VEND, IDX-ANO-VEND,
+                                                 WK-MES)
+                            TO WK-VEND-DET-VALOR
+                       MOVE WK-LINHA-VENDEDOR-MES-DET TO REG-RELATORIO
+                       WRITE REG-RELATORIO
+                       IF WK-FS-RELATORIO NOT EQUAL '00'
+                           DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                                   ' O COMANDO WRITE RELATORIO'
+                           MOVE '905-GRAVAR-RELATORIO'
+                                TO WK-ERRO-PARAGRAFO
+                           MOVE 'RELATORIO'     TO WK-ERRO-ARQUIVO
+                           MOVE WK-FS-RELATORIO TO WK-ERRO-STATUS
+                           PERFORM 903-GRAVAR-ERROLOG
+                           MOVE 12 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD TAB-VEND-MES-TOTAIS(IDX-VEND, IDX-ANO-VEND,
+                                                WK-MES)
+                           TO WK-GRAN-TOTAL
+                   END-PERFORM
+               END-PERFORM
+               MOVE WK-GRAN-TOTAL TO WK-DET-VEND-VALOR
+               MOVE WK-LINHA-VENDEDOR-DET TO REG-RELATORIO
+               WRITE REG-RELATORIO
+               IF WK-FS-RELATORIO NOT EQUAL '00'
+                   DISPLAY 'ERRO: ' WK-FS-RELATORIO
+                           ' O COMANDO WRITE RELATORIO'
+                   MOVE '905-GRAVAR-RELATORIO' TO WK-ERRO-PARAGRAFO
+                   MOVE 'RELATORIO'            TO WK-ERRO-ARQUIVO
+                   MOVE WK-FS-RELATORIO        TO WK-ERRO-STATUS
+                   PERFORM 903-GRAVAR-ERROLOG
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-PERFORM.
+       903-GRAVAR-ERROLOG.
+           CALL 'EAD71916' USING WK-ERROLOG-COM.
+       906-OBTER-ABREV-MES.
+           MOVE 1   TO WK-COD-DIASEM-COM.
+           MOVE 'P' TO WK-IDIOMA-COM.
+           MOVE ZEROS TO WK-DATA-COM.
+           CALL 'EAD71915' USING WK-AREA-MESES-COM.
