@@ -1,53 +1,272 @@
-       IDENTIFICATION DIVISION.                          
-       PROGRAM-ID.    EAD71907.                          
-       AUTHOR.        THIAGO.                            
-      *************************************              
-      *    RESGATE DE DIVIDA            *                
-      *************************************              
-      *                                                  
-       ENVIRONMENT DIVISION.                             
-       CONFIGURATION SECTION.                            
-       SPECIAL-NAMES.                                    
-           DECIMAL-POINT IS COMMA.                       
-      *                                                  
-       DATA DIVISION.                                    
-       WORKING-STORAGE SECTION.                          
-       77  PRESTACAO      PIC 9(5)V99      VALUE ZEROS.  
-       77  PRESTACAO-EDIT PIC ZZ.ZZ9,99    VALUE ZEROS.  
-       77  TAXA           PIC 9V99         VALUE ZEROS.  
-        77  DIVIDA         PIC 9(7)V99      VALUE ZEROS.  
-       77  DIVIDA-EDIT    PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.  
-       77  JUROS          PIC 9(5)V99      VALUE ZEROS.  
-       77  JUROS-EDIT     PIC ZZ.ZZ9,99    VALUE ZEROS.  
-       77  MES            PIC 999          VALUE ZEROS.  
-      *                                                  
-       PROCEDURE DIVISION.                               
-       UNICA SECTION.                                    
-       INICIO.                                           
-           ACCEPT DIVIDA   FROM SYSIN.                   
-           ACCEPT PRESTACAO FROM SYSIN.                  
-           ACCEPT TAXA     FROM SYSIN.                   
-           PERFORM CALCULO UNTIL DIVIDA EQUAL ZEROS.     
-           MOVE DIVIDA TO DIVIDA-EDIT.                   
-           DISPLAY 'A DIVIDA FOI PAGA EM '         MES   
-                   ' MESES '.                            
-           STOP RUN.                                     
-        CALCULO.                                              
-           COMPUTE JUROS = DIVIDA * TAXA / 100.              
-           IF JUROS = DIVIDA * TAXA / 100                    
-               DISPLAY 'PRESTACAO MUITO BAIXA'               
-               STOP RUN                                      
-           END-IF.                                           
-           ADD JUROS        TO DIVIDA.                       
-           IF DIVIDA < PRESTACAO                             
-               MOVE DIVIDA TO PRESTACAO                      
-           END-IF.                                           
-           SUBTRACT PRESTACAO FROM DIVIDA.                   
-           ADD 1            TO MES.                          
-           MOVE DIVIDA      TO DIVIDA-EDIT.                  
-           MOVE PRESTACAO   TO PRESTACAO-EDIT.               
-           MOVE JUROS       TO JUROS-EDIT.                   
-           DISPLAY 'NO MES '                      MES        
-                   ' O JURO = '                   JUROS-EDIT 
-                   ' A PRESTACAO = '              PRESTACAO-EDIT 
-                   ' E A DIVIDA = '               DIVIDA-EDIT.                  
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EAD71907 IS INITIAL PROGRAM.
+       AUTHOR.        THIAGO.
+      *************************************
+      *    RESGATE DE DIVIDA            *
+      *************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESTIMOS ASSIGN TO EMPRESTIMOS
+               FILE STATUS IS WK-FS-EMPRESTIMOS.
+           SELECT ARQ-AMORTIZACAO ASSIGN TO AMORTIZACAO
+               FILE STATUS IS WK-FS-AMORTIZACAO.
+      *
+       DATA DIVISION.
+        FILE SECTION.
+       FD   ARQ-EMPRESTIMOS
+            RECORDING MODE IS F.
+       01  REG-EMPRESTIMOS.
+           05 FD-DIVIDA                PIC 9(7)V99.
+           05 FD-PRESTACAO             PIC 9(5)V99.
+           05 FD-TAXA                  PIC 9V99.
+           05 FD-PAGAMENTO-EXTRA       PIC 9(5)V99.
+       FD   ARQ-AMORTIZACAO
+            RECORDING MODE IS F.
+       01  REG-AMORTIZACAO             PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WK-FS-EMPRESTIMOS  PIC XX            VALUE SPACES.
+       77  WK-FS-AMORTIZACAO  PIC XX            VALUE SPACES.
+       77  DIVIDA         PIC 9(7)V99      VALUE ZEROS.
+       77  DIVIDA-EDIT    PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  PRESTACAO      PIC 9(5)V99      VALUE ZEROS.
+       77  PRESTACAO-EDIT PIC ZZ.ZZ9,99    VALUE ZEROS.
+       77  TAXA           PIC 9V99         VALUE ZEROS.
+       77  TAXA-EDIT      PIC 9,99         VALUE ZEROS.
+       77  JUROS          PIC 9(5)V99      VALUE ZEROS.
+       77  JUROS-EDIT     PIC ZZ.ZZ9,99    VALUE ZEROS.
+       77  MES            PIC 999          VALUE ZEROS.
+       77  PAGAMENTO-EXTRA      PIC 9(5)V99 VALUE ZEROS.
+       77  PAGAMENTO-EXTRA-EDIT PIC ZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-PAGAMENTO-TOTAL   PIC 9(5)V99 VALUE ZEROS.
+       77  WK-JUROS-ACUM        PIC 9(7)V99 VALUE ZEROS.
+       77  WK-JUROS-ACUM-EDIT   PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-MES-MAX           PIC 999     VALUE 600.
+       77  WK-NAO-CONVERGE      PIC X       VALUE 'N'.
+       01  WK-LINHA-CABECALHO-AMORT.
+           03 FILLER          PIC X(20) VALUE 'SIMULACAO DE DIVIDA'.
+           03 FILLER          PIC X(10) VALUE ' DIVIDA = '.
+           03 WK-CAB-DIVIDA   PIC Z.ZZZ.ZZ9,99.
+       01  WK-LINHA-PARAMETROS-AMORT.
+           03 FILLER          PIC X(14) VALUE 'PRESTACAO = '.
+           03 WK-PAR-PRESTACAO PIC ZZ.ZZ9,99.
+           03 FILLER          PIC X(10) VALUE ' TAXA = '.
+           03 WK-PAR-TAXA      PIC 9,99.
+           03 FILLER          PIC X(16) VALUE ' PAGTO EXTRA = '.
+           03 WK-PAR-EXTRA     PIC ZZ.ZZ9,99.
+       01  WK-LINHA-TITULO-AMORT.
+           03 FILLER          PIC X(10) VALUE 'MES'.
+           03 FILLER          PIC X(16) VALUE 'JUROS'.
+           03 FILLER          PIC X(16) VALUE 'PRESTACAO'.
+           03 FILLER          PIC X(16) VALUE 'DIVIDA'.
+       01  WK-LINHA-DETALHE-AMORT.
+           03 FILLER          PIC X(4)  VALUE SPACES.
+           03 WK-DET-MES      PIC ZZ9.
+           03 FILLER          PIC X(6)  VALUE SPACES.
+           03 WK-DET-JUROS    PIC ZZ.ZZ9,99.
+           03 FILLER          PIC X(4)  VALUE SPACES.
+           03 WK-DET-PREST    PIC ZZ.ZZ9,99.
+           03 FILLER          PIC X(4)  VALUE SPACES.
+           03 WK-DET-DIVIDA   PIC Z.ZZZ.ZZ9,99.
+       01  WK-LINHA-RESUMO-AMORT.
+           03 FILLER          PIC X(20) VALUE
+                  'DIVIDA PAGA EM '.
+           03 WK-RES-MES      PIC ZZ9.
+           03 FILLER          PIC X(10) VALUE ' MESES'.
+       01  WK-LINHA-JUROS-AMORT.
+           03 FILLER          PIC X(22) VALUE
+                  'TOTAL DE JUROS PAGO = '.
+           03 WK-RES-JUROS     PIC Z.ZZZ.ZZ9,99.
+       01  WK-LINHA-ERRO-AMORT.
+           03 FILLER          PIC X(40) VALUE
+                  'PRESTACAO INSUFICIENTE PARA QUITAR'.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL WK-FS-EMPRESTIMOS = '10'.
+           PERFORM 901-FINALIZAR.
+           GOBACK.
+      *******************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           OPEN INPUT ARQ-EMPRESTIMOS.
+           PERFORM 102-ABRIR-AMORTIZACAO.
+           EVALUATE WK-FS-EMPRESTIMOS
+               WHEN '00'
+                   PERFORM 301-LER-EMPRESTIMOS
+               WHEN '35'
+                   DISPLAY 'ARQUIVO EMPRESTIMOS NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-EMPRESTIMOS
+                           ' O COMANDO OPEN EMPRESTIMOS'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       102-ABRIR-AMORTIZACAO.
+           OPEN OUTPUT ARQ-AMORTIZACAO.
+           EVALUATE WK-FS-AMORTIZACAO
+               WHEN '00'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-AMORTIZACAO
+                           ' O COMANDO OPEN AMORTIZACAO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      *******************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           MOVE FD-DIVIDA          TO DIVIDA.
+           MOVE FD-PRESTACAO       TO PRESTACAO.
+           MOVE FD-TAXA            TO TAXA.
+           MOVE FD-PAGAMENTO-EXTRA TO PAGAMENTO-EXTRA.
+           MOVE ZEROS              TO MES.
+           MOVE ZEROS              TO WK-JUROS-ACUM.
+           MOVE 'N'                TO WK-NAO-CONVERGE.
+           PERFORM 202-GRAVAR-CABECALHO-AMORT.
+           PERFORM 203-CALCULO
+               UNTIL DIVIDA EQUAL ZEROS
+                  OR WK-NAO-CONVERGE EQUAL 'S'.
+           PERFORM 204-GRAVAR-RESUMO-AMORT.
+           PERFORM 301-LER-EMPRESTIMOS.
+       202-GRAVAR-CABECALHO-AMORT.
+           MOVE DIVIDA TO WK-CAB-DIVIDA.
+           MOVE WK-LINHA-CABECALHO-AMORT TO REG-AMORTIZACAO.
+           WRITE REG-AMORTIZACAO AFTER ADVANCING PAGE.
+           IF WK-FS-AMORTIZACAO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-AMORTIZACAO
+                       ' O COMANDO WRITE AMORTIZACAO'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE PRESTACAO       TO WK-PAR-PRESTACAO.
+           MOVE TAXA            TO WK-PAR-TAXA.
+           MOVE PAGAMENTO-EXTRA TO WK-PAR-EXTRA.
+           MOVE WK-LINHA-PARAMETROS-AMORT TO REG-AMORTIZACAO.
+           WRITE REG-AMORTIZACAO.
+           IF WK-FS-AMORTIZACAO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-AMORTIZACAO
+                       ' O COMANDO WRITE AMORTIZACAO'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WK-LINHA-TITULO-AMORT TO REG-AMORTIZACAO.
+           WRITE REG-AMORTIZACAO.
+           IF WK-FS-AMORTIZACAO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-AMORTIZACAO
+                       ' O COMANDO WRITE AMORTIZACAO'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       203-CALCULO.
+           COMPUTE JUROS = DIVIDA * TAXA / 100.
+           IF PRESTACAO + PAGAMENTO-EXTRA <= JUROS
+               MOVE WK-LINHA-ERRO-AMORT TO REG-AMORTIZACAO
+               WRITE REG-AMORTIZACAO
+               IF WK-FS-AMORTIZACAO NOT EQUAL '00'
+                   DISPLAY 'ERRO: ' WK-FS-AMORTIZACAO
+                           ' O COMANDO WRITE AMORTIZACAO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               DISPLAY 'PRESTACAO INSUFICIENTE PARA QUITAR'
+               MOVE 'S' TO WK-NAO-CONVERGE
+           ELSE
+               ADD JUROS            TO DIVIDA
+               ADD JUROS            TO WK-JUROS-ACUM
+               COMPUTE WK-PAGAMENTO-TOTAL = PRESTACAO
+                       + PAGAMENTO-EXTRA
+               IF DIVIDA < WK-PAGAMENTO-TOTAL
+                   MOVE DIVIDA TO WK-PAGAMENTO-TOTAL
+               END-IF
+               SUBTRACT WK-PAGAMENTO-TOTAL FROM DIVIDA
+               ADD 1 TO MES
+               IF MES > WK-MES-MAX
+                   MOVE WK-LINHA-ERRO-AMORT TO REG-AMORTIZACAO
+                   WRITE REG-AMORTIZACAO
+                   IF WK-FS-AMORTIZACAO NOT EQUAL '00'
+                       DISPLAY 'ERRO: ' WK-FS-AMORTIZACAO
+                               ' O COMANDO WRITE AMORTIZACAO'
+                       MOVE 12 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   DISPLAY 'PRESTACAO INSUFICIENTE PARA QUITAR'
+                   MOVE 'S' TO WK-NAO-CONVERGE
+               ELSE
+                   PERFORM 205-GRAVAR-DETALHE-AMORT
+               END-IF
+           END-IF.
+       205-GRAVAR-DETALHE-AMORT.
+           MOVE MES    TO WK-DET-MES.
+           MOVE JUROS  TO WK-DET-JUROS JUROS-EDIT.
+           MOVE WK-PAGAMENTO-TOTAL TO WK-DET-PREST.
+           MOVE DIVIDA TO WK-DET-DIVIDA DIVIDA-EDIT.
+           MOVE WK-LINHA-DETALHE-AMORT TO REG-AMORTIZACAO.
+           WRITE REG-AMORTIZACAO.
+           IF WK-FS-AMORTIZACAO NOT EQUAL '00'
+               DISPLAY 'ERRO: ' WK-FS-AMORTIZACAO
+                       ' O COMANDO WRITE AMORTIZACAO'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           DISPLAY 'NO MES '                      MES
+                   ' O JURO = '                   JUROS-EDIT
+                   ' A PRESTACAO = '               WK-DET-PREST
+                   ' E A DIVIDA = '                DIVIDA-EDIT.
+       204-GRAVAR-RESUMO-AMORT.
+           IF WK-NAO-CONVERGE NOT EQUAL 'S'
+               MOVE MES TO WK-RES-MES
+               MOVE WK-LINHA-RESUMO-AMORT TO REG-AMORTIZACAO
+               WRITE REG-AMORTIZACAO
+               IF WK-FS-AMORTIZACAO NOT EQUAL '00'
+                   DISPLAY 'ERRO: ' WK-FS-AMORTIZACAO
+                           ' O COMANDO WRITE AMORTIZACAO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE WK-JUROS-ACUM TO WK-RES-JUROS WK-JUROS-ACUM-EDIT
+               MOVE WK-LINHA-JUROS-AMORT TO REG-AMORTIZACAO
+               WRITE REG-AMORTIZACAO
+               IF WK-FS-AMORTIZACAO NOT EQUAL '00'
+                   DISPLAY 'ERRO: ' WK-FS-AMORTIZACAO
+                           ' O COMANDO WRITE AMORTIZACAO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               DISPLAY 'A DIVIDA FOI PAGA EM '         MES
+                       ' MESES '
+               DISPLAY 'TOTAL DE JUROS PAGO = ' WK-JUROS-ACUM-EDIT
+           END-IF.
+      *******************************************************
+       300-LER-EMPRESTIMOS SECTION.
+       301-LER-EMPRESTIMOS.
+           READ ARQ-EMPRESTIMOS.
+           EVALUATE WK-FS-EMPRESTIMOS
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO: ' WK-FS-EMPRESTIMOS
+                           ' O COMANDO READ EMPRESTIMOS'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      *******************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           CLOSE ARQ-EMPRESTIMOS.
+           CLOSE ARQ-AMORTIZACAO.
+           IF WK-FS-AMORTIZACAO NOT EQUAL '00'
+               DISPLAY 'ERRO ' WK-FS-AMORTIZACAO
+                       ' NO COMANDO CLOSE AMORTIZACAO'
+               MOVE 12 TO RETURN-CODE
+           END-IF.
